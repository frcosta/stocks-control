@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTREG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'control_register'.             *> STK03
+           COPY 'control_stk02'.                 *> Custodia corrente
+
+           SELECT ARQ-ORDENS ASSIGN TO "ordens.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ORDENS.
+
+           SELECT ARQ-CUSTODIA ASSIGN TO "custodia.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CUSTODIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STK03.
+           COPY 'register'.
+       FD STK02.
+           COPY 'stk02'.
+       FD ARQ-ORDENS.
+       01 ARQ-ORDENS-LINHA          PIC X(132).
+       FD ARQ-CUSTODIA.
+       01 ARQ-CUSTODIA-LINHA        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-STK03           PIC X(02).
+       01 WS-STATUS-STK02           PIC X(02).
+       01 WS-STATUS-ORDENS          PIC X(02).
+       01 WS-STATUS-CUSTODIA        PIC X(02).
+       01 WS-EOF                    PIC X(01) VALUE "N".
+
+       01 WS-KEY-NUM                PIC 9(12).
+       01 WS-KEY-DISPLAY REDEFINES WS-KEY-NUM.
+           05 WS-KEY-ANO             PIC 99.
+           05 WS-KEY-MES             PIC 99.
+           05 WS-KEY-DIA             PIC 99.
+           05 WS-KEY-HORA            PIC 99.
+           05 WS-KEY-MINUTO          PIC 99.
+           05 WS-KEY-SEGUNDO         PIC 99.
+
+       01 WS-SETTLE-NUM             PIC 9(08).
+       01 WS-SETTLE-DISPLAY REDEFINES WS-SETTLE-NUM.
+           05 WS-SETTLE-ANO-D        PIC 9(04).
+           05 WS-SETTLE-MES-D        PIC 9(02).
+           05 WS-SETTLE-DIA-D        PIC 9(02).
+
+       01 WS-QTY-MASK               PIC -(6)9.
+       01 WS-PRICE-MASK             PIC Z.ZZZ.ZZ9,99.
+       01 WS-IRRF-MASK              PIC Z.ZZZ.ZZ9,99.
+       01 WS-COST-MASK              PIC Z.ZZZ.ZZ9,99.
+       01 WS-NET-MASK               PIC -Z.ZZZ.ZZ9,99.
+       01 WS-AVPRICE-MASK           PIC Z.ZZZ.ZZ9,99.
+       01 WS-BALANCE-MASK           PIC -Z.ZZZ.ZZ9,99.
+
+       01 WS-TOT-NET                PIC S9(09)V99 VALUE 0.
+       01 WS-TOT-NET-MASK           PIC -Z.ZZZ.ZZ9,99.
+       01 WS-TOT-BALANCE            PIC S9(09)V99 VALUE 0.
+       01 WS-TOT-BALANCE-MASK       PIC -Z.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           PERFORM EXPORTA-ORDENS.
+           PERFORM EXPORTA-CUSTODIA.
+           GOBACK.
+
+       EXPORTA-ORDENS.
+           OPEN INPUT STK03.
+           IF WS-STATUS-STK03 = "35"
+               DISPLAY "EXPORTREG: arquivo de ordens nao encontrado"
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT ARQ-ORDENS.
+           STRING "CHAVE;DATA;HORA;OPERACAO;ATIVO;QUANTIDADE;"
+                  DELIMITED BY SIZE
+                  "PRECO;IRRF;CUSTO;LIQUIDO;PRECO MEDIO;DATA LIQUIDACAO"
+                  DELIMITED BY SIZE
+                  INTO ARQ-ORDENS-LINHA
+           END-STRING.
+           WRITE ARQ-ORDENS-LINHA.
+
+           MOVE 0   TO WS-TOT-NET.
+           MOVE "N" TO WS-EOF.
+           PERFORM LST-ORDENS-SEQ UNTIL WS-EOF = "S".
+
+           MOVE WS-TOT-NET TO WS-TOT-NET-MASK.
+           STRING ";;;;;;;;;TOTAL;" DELIMITED BY SIZE
+                  WS-TOT-NET-MASK   DELIMITED BY SIZE
+                  INTO ARQ-ORDENS-LINHA
+           END-STRING.
+           WRITE ARQ-ORDENS-LINHA.
+
+           CLOSE STK03.
+           CLOSE ARQ-ORDENS.
+
+       LST-ORDENS-SEQ.
+           READ STK03 AT END MOVE "S" TO WS-EOF.
+           IF WS-STATUS-STK03 = "00"
+               PERFORM GRAVA-LINHA-ORDEM
+               ADD STK03-NET TO WS-TOT-NET
+           END-IF.
+
+       GRAVA-LINHA-ORDEM.
+           MOVE STK03-KEY     TO WS-KEY-NUM.
+           MOVE STK03-QTY     TO WS-QTY-MASK.
+           MOVE STK03-PRICE   TO WS-PRICE-MASK.
+           MOVE STK03-IRRF    TO WS-IRRF-MASK.
+           MOVE STK03-COST    TO WS-COST-MASK.
+           MOVE STK03-NET     TO WS-NET-MASK.
+           MOVE STK03-AVPRICE TO WS-AVPRICE-MASK.
+           MOVE STK03-SETTLE-DATE TO WS-SETTLE-NUM.
+
+           STRING WS-KEY-NUM     DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  WS-KEY-DIA     DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-KEY-MES     DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-KEY-ANO     DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  WS-KEY-HORA    DELIMITED BY SIZE
+                  ":"            DELIMITED BY SIZE
+                  WS-KEY-MINUTO  DELIMITED BY SIZE
+                  ":"            DELIMITED BY SIZE
+                  WS-KEY-SEGUNDO DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  STK03-ORDER    DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  STK03-TICKER   DELIMITED BY SPACE
+                  ";"            DELIMITED BY SIZE
+                  WS-QTY-MASK    DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  WS-PRICE-MASK  DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  WS-IRRF-MASK   DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  WS-COST-MASK   DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  WS-NET-MASK    DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  WS-AVPRICE-MASK DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  WS-SETTLE-DIA-D DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-SETTLE-MES-D DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-SETTLE-ANO-D DELIMITED BY SIZE
+                  INTO ARQ-ORDENS-LINHA
+           END-STRING.
+           WRITE ARQ-ORDENS-LINHA.
+
+       EXPORTA-CUSTODIA.
+      *    Le STK02 (custodia corrente, atualizada em tempo real por
+      *    STOCKS) em vez de STK05, que so e recalculada quando o job
+      *    avulso loadcustody/procustody roda.
+           OPEN INPUT STK02.
+           IF WS-STATUS-STK02 = "35"
+               DISPLAY "EXPORTREG: custodia atual nao apurada"
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT ARQ-CUSTODIA.
+           MOVE "ATIVO;QUANTIDADE;PRECO MEDIO;SALDO"
+             TO ARQ-CUSTODIA-LINHA.
+           WRITE ARQ-CUSTODIA-LINHA.
+
+           MOVE 0   TO WS-TOT-BALANCE.
+           MOVE "N" TO WS-EOF.
+           PERFORM LST-CUSTODIA-SEQ UNTIL WS-EOF = "S".
+
+           MOVE WS-TOT-BALANCE TO WS-TOT-BALANCE-MASK.
+           STRING "TOTAL;;;" DELIMITED BY SIZE
+                  WS-TOT-BALANCE-MASK DELIMITED BY SIZE
+                  INTO ARQ-CUSTODIA-LINHA
+           END-STRING.
+           WRITE ARQ-CUSTODIA-LINHA.
+
+           CLOSE STK02.
+           CLOSE ARQ-CUSTODIA.
+
+       LST-CUSTODIA-SEQ.
+           READ STK02 AT END MOVE "S" TO WS-EOF.
+           IF WS-STATUS-STK02 = "00"
+               PERFORM GRAVA-LINHA-CUSTODIA
+               ADD WFS-STK02-BALANCE TO WS-TOT-BALANCE
+           END-IF.
+
+       GRAVA-LINHA-CUSTODIA.
+           MOVE WFS-STK02-QTY     TO WS-QTY-MASK.
+           MOVE WFS-STK02-PRICE   TO WS-AVPRICE-MASK.
+           MOVE WFS-STK02-BALANCE TO WS-BALANCE-MASK.
+
+           STRING WFS-STK02-TICKER DELIMITED BY SPACE ";"
+                                                   DELIMITED BY SIZE
+                  WS-QTY-MASK      DELIMITED BY SIZE ";"
+                                                   DELIMITED BY SIZE
+                  WS-AVPRICE-MASK  DELIMITED BY SIZE ";"
+                                                   DELIMITED BY SIZE
+                  WS-BALANCE-MASK  DELIMITED BY SIZE
+                  INTO ARQ-CUSTODIA-LINHA
+           END-STRING.
+           WRITE ARQ-CUSTODIA-LINHA.
