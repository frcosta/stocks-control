@@ -13,6 +13,37 @@
            COPY 'control_custody'.             *> STK02
            COPY 'control_register'.            *> STK03
            COPY 'control_stk04'.
+           COPY 'control_stk08'.
+           COPY 'control_stk07'.
+           COPY 'control_stk11'.                *> Dados do DARF
+           COPY 'control_stk05'.
+           COPY 'control_stk09'.                *> Cadastro de ativos
+           COPY 'control_stk06'.                *> Taxas e aliquotas
+           COPY 'control_stk10'.                *> Posicao da corretora
+
+           SELECT STK03TMP ASSIGN TO "stk03.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-STK03TMP.
+
+           SELECT STK08TMP ASSIGN TO "stk08.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-STK08TMP.
+
+           SELECT ARQ-SREG ASSIGN TO "sregisters.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-SREG.
+
+           SELECT ARQ-BACKUP ASSIGN TO WS-BACKUP-NOME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-BACKUP.
+
+           SELECT ARQ-BATCH-PARM ASSIGN TO "batchmes.par"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-BATCH-PARM.
+
+           SELECT ARQ-BATCH-REL ASSIGN TO "batchmes.rel"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-BATCH-REL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,6 +55,34 @@
            COPY 'register'.
        FD STK04.
            COPY 'stk04'.
+       FD STK08.
+           COPY 'stk08'.
+       FD STK07.
+           COPY 'stk07'.
+       FD STK11.
+           COPY 'stk11'.
+       FD STK05.
+           COPY 'stk05'.
+       FD STK09.
+           COPY 'stk09'.
+       FD STK06.
+           COPY 'stk06'.
+       FD STK10.
+           COPY 'stk10'.
+       FD STK03TMP.
+           COPY 'register_tmp'.
+       FD STK08TMP.
+           COPY 'stk08_tmp'.
+       FD ARQ-SREG.
+           COPY 'sregister'.
+       FD ARQ-BACKUP.
+       01 BACKUP-LINE               PIC X(100).
+       FD ARQ-BATCH-PARM.
+       01 BATCH-PARM-LINE.
+           05 BATCH-PARM-CONFIRMA    PIC X(01).
+           05 BATCH-PARM-OPERADOR    PIC X(08).
+       FD ARQ-BATCH-REL.
+       01 BATCH-REL-LINE            PIC X(100).
 
        WORKING-STORAGE SECTION.
        77 CURSOR-VAL            PIC S9(4) COMP VALUE 0.
@@ -34,6 +93,7 @@
        77 WS-MSG                PIC X(76)  VALUE SPACES.
        77 WS-LN                 PIC 9(02).
        77 WS-POS-ARRAY          PIC 9(3).
+       77 WS-REVISA-SEQ         PIC 9(3).
        77 WS-CONTADOR           PIC 9(3).
        77 WS-CHAVE-PRIMARIA     PIC X(14).
        77 WS-CHK-STOCK          PIC X.
@@ -41,11 +101,152 @@
        77 WS-STATUS-STK02       PIC X(02).
        77 WS-STATUS-STK03       PIC X(02).
        77 WS-STATUS-STK04       PIC X(02).
+       77 WS-STATUS-STK03TMP    PIC X(02).
+       77 WS-STATUS-STK08       PIC X(02).
+       77 WS-STATUS-STK08TMP    PIC X(02).
+       77 WS-STATUS-STK07       PIC X(02).
+       77 WS-STATUS-STK11       PIC X(02).
+       77 WS-DARF-MES           PIC 9(02).
+       77 WS-DARF-ANO           PIC 9(02).
+       77 WS-DARF-VALOR         PIC 9(07)V99.
+       77 WS-DARF-VENC-DIA      PIC 9(02).
+       77 WS-DARF-QUO           PIC 9(03).
+       77 WS-DARF-REM           PIC 9(02).
+       01 WS-DARF-MES-DIAS.
+           05 WS-MES-DIAS       PIC 9(02) OCCURS 12 TIMES.
+       77 WS-SETTLE-DIA         PIC 9(02).
+       77 WS-SETTLE-MES         PIC 9(02).
+       77 WS-SETTLE-ANO         PIC 9(02).
+       77 WS-SETTLE-ANO-FULL    PIC 9(04).
+       77 WS-SETTLE-DATE-NUM    PIC 9(08).
+       77 WS-LIQ-QUO            PIC 9(03).
+       77 WS-LIQ-REM            PIC 9(02).
+       01 WS-LIQUIDACAO-DIAS.
+           05 WS-LIQ-MES-DIAS   PIC 9(02) OCCURS 12 TIMES.
+       77 WS-STATUS-STK05       PIC X(02).
+       77 WS-STATUS-STK09       PIC X(02).
+       77 WS-STATUS-STK06       PIC X(02).
+       77 WS-STATUS-STK10       PIC X(02).
+       77 WS-RECON-SCAN         PIC 9(03).
+       77 WS-RECON-TOT          PIC 9(03).
+       77 WS-RECON-DIF          PIC S9(07).
+       77 WS-RECON-DIF-PM       PIC S9(04)V99.
+       77 WS-RECON-SYS-QTY      PIC S9(07).
+       77 WS-RECON-SYS-BAL      PIC S9(09)V99.
+       77 WS-RECON-SYS-PRICE    PIC 9(04)V99.
+       77 WS-STATUS-SREG        PIC X(02).
+       77 WS-SREG-DATA-ATUAL    PIC 9(06).
+       77 WS-DIA-COMPRAS        PIC 9(09)V99.
+       77 WS-DIA-VENDAS         PIC 9(09)V99.
+       77 WS-DIA-RESULTADO      PIC S9(09)V99.
+       77 WS-PRIMEIRO-REG       PIC X(01).
+       77 WS-SUBT-TOT           PIC 9(03).
+       77 WS-SUBT-SCAN          PIC 9(03).
+       77 WS-SUBT-NET-MASK      PIC -Z.ZZZ.ZZ9,99.
+       77 WS-TICKER-CADASTRADO  PIC X VALUE "N".
+           88 WS-TICKER-OK      VALUE "S".
+       77 WS-EXP-TOT            PIC 9(03).
+       77 WS-EXP-SCAN           PIC 9(03).
+       77 WS-EXP-BAL-MASK       PIC -Z.ZZZ.ZZ9,99.
+       77 WS-PAG-ANO            PIC 9(02).
+       77 WS-PAG-MES            PIC 9(02).
+       77 WS-PAG-FOUND          PIC X VALUE "N".
+           88 WS-PAG-DARF-FOUND VALUE "S".
+       77 WS-PAG-VALOR          PIC 9(07)V99.
+       77 WS-PAG-IMPOSTO-COM    PIC 9(07)V99.
+       77 WS-PAG-IMPOSTO-DT     PIC 9(07)V99.
+       77 WS-PAG-IMPOSTO-FII    PIC 9(07)V99.
+       77 WS-IRRF-SALDO-TMP     PIC S9(07)V99.
+       77 WS-DEL-KEY            PIC 9(12).
+       77 WS-DEL-FOUND          PIC X VALUE "N".
+           88 WS-DEL-ORDER-FOUND VALUE "S".
+       77 WS-DEL-ORDER          PIC X(01).
+       77 WS-DEL-TICKER         PIC X(10).
+       77 WS-DEL-ACCOUNT        PIC X(10).
+       77 WS-DEL-QTY            PIC S9(06).
+       77 WS-DEL-PRICE          PIC 9(07)V99.
+       77 WS-DEL-CORP-FACTOR    PIC 9(04)V9999.
+       77 WS-CATEGORIA          PIC X.
+       77 WS-TICKER-TRIM        PIC X(10).
+       77 WS-TICKER-LEN         PIC 9(02) COMP.
+       77 WS-ATIVO-TICKER       PIC X(10).
+       77 WS-ATIVO-NOME         PIC X(30).
+       77 WS-ATIVO-TIPO         PIC X(01).
+       77 WS-ATIVO-CNPJ         PIC X(14).
+       77 WS-ATIVO-SETOR        PIC X(20).
+       77 WS-CORP-TIPO          PIC X(01).
+           88 WS-CORP-SPLIT     VALUE "S".
+           88 WS-CORP-DIV       VALUE "D".
+       77 WS-CORP-FACTOR        PIC 9(04)V9999.
+       77 WS-CORP-VALOR         PIC 9(09)V99.
+       77 WS-CORP-QTY-AJUSTE    PIC S9(06).
+       77 WS-CORP-QTY-DELTA     PIC S9(06).
+       77 WS-CORP-LAST-PRICE    PIC 9(04)V99.
+       77 WS-STATUS-BACKUP      PIC X(02).
+       77 WS-BACKUP-NOME        PIC X(20).
+       77 WS-BACKUP-SUFIXO      PIC X(06).
+       01 WS-DATA-BACKUP.
+           05 WS-BKP-ANO         PIC 9(2).
+           05 WS-BKP-MES         PIC 9(2).
+           05 WS-BKP-DIA         PIC 9(2).
+       77 WS-CHK-RETURN         PIC 9.
+       77 WS-TICKER-SUFFIX      PIC X(02).
+       77 WS-ARCHIVE-NAME       PIC X(30).
+       77 WS-FILE-STK03         PIC X(20) VALUE "stk03.dat".
+       77 WS-STATUS-BATCH-PARM  PIC X(02).
+       77 WS-STATUS-BATCH-REL   PIC X(02).
+       77 WS-MODO-BATCH         PIC X(01) VALUE "N".
+           88 WS-BATCH-ATIVO    VALUE "S".
+
+       77 WS-SALDO-FLAG         PIC X(01) VALUE "N".
+           88 WS-SALDO-EXCEDIDO VALUE "S".
+       77 WS-CUSTINI-FILTRO     PIC X(10).
+
+       01 WS-DATA-FECHAMENTO.
+           05 WS-FECHA-ANO      PIC 9(2).
+           05 WS-FECHA-MES      PIC 9(2).
+           05 WS-FECHA-DIA      PIC 9(2).
+
+       01 WS-DATA-BROKE-COST.
+           05 WS-BC-ANO         PIC 9(2).
+           05 WS-BC-MES         PIC 9(2).
+           05 WS-BC-DIA         PIC 9(2).
+
+       01 WS-ANO-FISCAL-TOTAIS.
+           05 WS-ANO-GANHO-COM     PIC S9(8)V99.
+           05 WS-ANO-GANHO-DT      PIC S9(8)V99.
+           05 WS-ANO-GANHO-FII     PIC S9(8)V99.
+           05 WS-ANO-IMPOSTO-COM   PIC 9(8)V99.
+           05 WS-ANO-IMPOSTO-DT    PIC 9(8)V99.
+           05 WS-ANO-IMPOSTO-FII   PIC 9(8)V99.
+           05 WS-ANO-IMPOSTO-TOTAL PIC 9(8)V99.
+
+       01 WS-FECHAMENTO.
+           05 WS-VENDA-COM      PIC S9(7)V99.
+           05 WS-COMPRA-COM     PIC S9(7)V99.
+           05 WS-VENDA-DT       PIC S9(7)V99.
+           05 WS-COMPRA-DT      PIC S9(7)V99.
+           05 WS-VENDA-FII      PIC S9(7)V99.
+           05 WS-COMPRA-FII     PIC S9(7)V99.
+           05 WS-IRRF-RET-COM   PIC 9(7)V99.
+           05 WS-IRRF-RET-DT    PIC 9(7)V99.
+           05 WS-IRRF-RET-FII   PIC 9(7)V99.
+           05 WS-RESULT-COM     PIC S9(7)V99.
+           05 WS-RESULT-DT      PIC S9(7)V99.
+           05 WS-RESULT-FII     PIC S9(7)V99.
+           05 WS-TAXABLE-COM    PIC S9(7)V99.
+           05 WS-TAXABLE-DT     PIC S9(7)V99.
+           05 WS-TAXABLE-FII    PIC S9(7)V99.
+           05 WS-IMPOSTO-COM    PIC S9(7)V99.
+           05 WS-IMPOSTO-DT     PIC S9(7)V99.
+           05 WS-IMPOSTO-FII    PIC S9(7)V99.
        77 WS-SELECT-OPTION      PIC X.
+       77 WS-OPERATOR           PIC X(08).
        77 WS-SYSTEM-TIME        PIC 9(08).
        77 WS-DRAWLINE           PIC X(80) VALUE ALL "_".
        77 WS-BLANK              PIC X(76) VALUE ALL " ".
        77 WS-FIM-ARQ            PIC X.
+       77 WS-EOF-FECHAMENTO     PIC X VALUE "N".
        77 WS-SCAN               PIC 9(3).
        77 WS-STATUS             PIC X.
        
@@ -54,19 +255,26 @@
 
 
 
-       01 CONSTS                PIC 9(1)V99999999.
-           78 WS-STOCK-TRF        VALUE 0,00005.
-           78 WS-STOCK-LIQ        VALUE 0,00022371.
-           78 WS-STOCK-TTA        VALUE 0,00002591.
-           78 WS-OPTION-TRF       VALUE 0,00037.
-           78 WS-OPTION-LIQ       VALUE 0,00027469.
-           78 WS-OPTION-REG       VALUE 0,00070.
-           78 WS-ISS-TX           VALUE 0,05.
-           78 WS-PIS-TX           VALUE 0,0065.
-           78 WS-COFINS-TX        VALUE 0,04.
-           78 WS-OUTROS-TX        VALUE 0,059.
-           78 WS-IRRF-DT          VALUE 0,01.
-           78 WS-IRRF-ST          VALUE 0,00005.
+      *    Taxas e aliquotas de B3/IRRF, carregadas de STK06 por
+      *    LOAD-RATES; deixaram de ser constantes 78 para poderem ser
+      *    atualizadas sem recompilar o programa.
+       01 WS-RATES.
+           05 WS-STOCK-TRF        PIC 9V9(8).
+           05 WS-STOCK-LIQ        PIC 9V9(8).
+           05 WS-STOCK-TTA        PIC 9V9(8).
+           05 WS-OPTION-TRF       PIC 9V9(8).
+           05 WS-OPTION-LIQ       PIC 9V9(8).
+           05 WS-OPTION-REG       PIC 9V9(8).
+           05 WS-ISS-TX           PIC 9V9(8).
+           05 WS-PIS-TX           PIC 9V9(8).
+           05 WS-COFINS-TX        PIC 9V9(8).
+           05 WS-OUTROS-TX        PIC 9V9(8).
+           05 WS-IRRF-DT          PIC 9V9(8).
+           05 WS-IRRF-ST          PIC 9V9(8).
+           05 WS-TX-SWING         PIC 9V9(8).
+           05 WS-TX-DAYTRADE      PIC 9V9(8).
+           05 WS-TX-FII           PIC 9V9(8).
+           05 WS-ISENCAO-MENSAL   PIC 9(7)V99.
 
        01 CONST-MSG             PIC X.
            78 MSGSTD              VALUE 'S'.
@@ -81,9 +289,41 @@
            03 WS-STK02-QTY              PIC S9(06)    OCCURS 100 TIMES.
            03 WS-STK02-PRICE            PIC 9(04)V99  OCCURS 100 TIMES.
            03 WS-STK02-BALANCE          PIC S9(07)V99 OCCURS 100 TIMES.
+           03 WS-STK02-ACCOUNT          PIC X(10)     OCCURS 100 TIMES.
            03 WS-STK02-TOT-BALANCE      PIC S9(08)V99.
       *     03 WS-STK02-TOT-BALANCE-MASK PIC Z.ZZZ.ZZ9,99.
 
+       01 STK10-REGISTER-LOCAL.
+           03 WS-STK10-TICKER           PIC X(10)     OCCURS 100 TIMES.
+           03 WS-STK10-QTY              PIC S9(06)    OCCURS 100 TIMES.
+           03 WS-STK10-PRICE            PIC 9(04)V99  OCCURS 100 TIMES.
+
+       01 WS-SUBTOTAL-TICKER-LOCAL.
+           03 WS-SUBT-TICKER            PIC X(10)     OCCURS 100 TIMES.
+           03 WS-SUBT-NET               PIC S9(09)V99 OCCURS 100 TIMES.
+
+       01 WS-EXPOSICAO-LOCAL.
+           03 WS-EXP-SETOR               PIC X(20)     OCCURS 100 TIMES.
+           03 WS-EXP-TIPO                PIC X(01)     OCCURS 100 TIMES.
+           03 WS-EXP-BALANCE             PIC S9(09)V99 OCCURS 100 TIMES.
+
+       01 WS-RECON-MASK.
+           05 WS-RECON-SYS-MASK     PIC -ZZZ.ZZZ.
+           05 WS-RECON-DIF-MASK     PIC -ZZZ.ZZZ.
+           05 WS-RECON-PM-CORR-MASK PIC ZZZ9,99.
+           05 WS-RECON-PM-SYS-MASK  PIC ZZZ9,99.
+           05 WS-RECON-DIF-PM-MASK  PIC -ZZ9,99.
+
+       01 WS-SREG-DATA-ANT          PIC 9(06) VALUE ZEROES.
+       01 WS-SREG-DATA-DISPLAY REDEFINES WS-SREG-DATA-ANT.
+           05 WS-SREG-ANO           PIC 99.
+           05 WS-SREG-MES           PIC 99.
+           05 WS-SREG-DIA           PIC 99.
+
+       01 WS-DIA-COMPRAS-MASK       PIC Z.ZZZ.ZZ9,99.
+       01 WS-DIA-VENDAS-MASK        PIC Z.ZZZ.ZZ9,99.
+       01 WS-DIA-RESULT-MASK        PIC -Z.ZZZ.ZZ9,99.
+
        01 WS-FLAG-FOUND         PIC 9.
            88 WS-NOT-FOUND       VALUE 0.
            88 WS-FOUND           VALUE 1.
@@ -120,6 +360,7 @@
 
        01 WS-STOCK.
            05 WS-TICKER         PIC X(10).
+           05 WS-ACCOUNT        PIC X(10).
            05 WS-QTY            PIC S9(6).
            05 WS-PRICE          PIC 9(4)V99.
            05 WS-PM             PIC 9(4)V99.
@@ -154,7 +395,19 @@
            05 WS-HB-COST        PIC 9(2)V99.
            05 WS-DESK-COST      PIC 9(1)V99.
            05 WS-NET            PIC 9(7)V99.
-           
+
+       01 WS-ORDER-LIST.
+           05 WS-ORD-SEQ         PIC 9(3).
+           05 WS-ORD-KEY         PIC 9(12).
+           05 WS-ORD-ORDER       PIC X(01).
+           05 WS-ORD-TICKER      PIC X(10).
+           05 WS-ORD-QTY-MASK    PIC -ZZZ.ZZZ.
+           05 WS-ORD-PRICE-MASK  PIC Z.ZZZ.ZZ9,99.
+           05 WS-ORD-NET-MASK    PIC Z.ZZZ.ZZ9,99.
+           05 WS-ORD-FILTRO      PIC X(08).
+           05 WS-ORD-SUBTOTAL    PIC S9(09)V99.
+           05 WS-ORD-SUBTOT-MASK PIC -Z.ZZZ.ZZ9,99.
+
 
        SCREEN SECTION.
        01 CLEAR-SCREEN BLANK SCREEN.
@@ -175,33 +428,47 @@
            05 LINE 20 COL 1 BLANK LINE.
            05 LINE 21 COL 1 BLANK LINE.
 
+       01 OPERADOR-SCR.
+           05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE.
+           05 LINE 1  COL 60 VALUE "IDENTIFICACAO" HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 5 VALUE "Operador" HIGHLIGHT.
+           05         COL 20 PIC X(08) USING WS-OPERATOR.
+
        01 MENU-PRINCIPAL2-SCREEN.
           05 BLANK SCREEN.
           05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE. 
           05 LINE 1  COL 60 VALUE "CONTROLE DE PORTFOLIO" UNDERLINE
                                                           HIGHLIGHT. 
           05 LINE 2  COL 5 VALUE "Menu Principal" HIGHLIGHT.
+          05 LINE 3  COL 5 VALUE "h) Exposicao por setor/tipo".
 
-          05 LINE 4  COL 5 VALUE "Configuracoes Iniciais" UNDERLINE 
+          05 LINE 4  COL 5 VALUE "Configuracoes Iniciais" UNDERLINE
                                   FOREGROUND-COLOR 1 HIGHLIGHT.
           05 LINE 5  COL 5 VALUE "a) Definir custodia inicial".
           05 LINE 6  COL 5 VALUE "b) Consultar dados iniciais".
           05 LINE 7  COL 5 VALUE "c) Redefinir configuracoes iniciais".
+          05 LINE 8  COL 5 VALUE "e) Manter cadastro de ativos".
           05 LINE 9  COL 5 VALUE "Lancamentos" UNDERLINE
                                   FOREGROUND-COLOR 1 HIGHLIGHT.
           05 LINE 10 COL 5 VALUE "1.Lancar ordens de compra e venda".
           05 LINE 11 COL 5 VALUE "2.Listar ordens".
           05 LINE 12 COL 5 VALUE "3.Excluir ordem".
+          05 LINE 12 COL 45 VALUE "i) Evento corporativo (split/div)".
+          05 LINE 13 COL 5 VALUE "f) Reconciliar custodia".
+          05 LINE 13 COL 45 VALUE "j) Backup de dados".
           05 LINE 14 COL 5 VALUE "Imposto de renda" UNDERLINE
                                   FOREGROUND-COLOR 1 HIGHLIGHT.
 
           05 LINE 15 COL 5 VALUE "4.Fechar mes".
           05 LINE 16 COL 5 VALUE "5.Acusar pagamento do imposto".
+          05 LINE 17 COL 5 VALUE "g) Resumo diario de operacoes".
+          05 LINE 17 COL 45 VALUE "k) Exportar ordens/custodia (CSV)".
           05 LINE 18 COL 5 VALUE "Area de Trabalho" UNDERLINE
                                   FOREGROUND-COLOR 1 HIGHLIGHT.
           05 LINE 19 COL 5 VALUE "6.Iniciar novo ano fiscal".
           05 LINE 20 COL 5 VALUE "7.Fechar ano fiscal".
           05 LINE 21 COL 5 VALUE "8.Encerrar sistema".
+          05 LINE 22 COL 5 VALUE "d) Consultar custodia atual".
           05 LINE 23 COL 5 VALUE "Selecione opcao"
                                   FOREGROUND-COLOR 3 HIGHLIGHT.
           05 LINE 23 COL 21 PIC X USING WS-SELECT-OPTION AUTO.
@@ -214,9 +481,190 @@
            05 LINE 3  COL 17 VALUE "QTY" HIGHLIGHT UNDERLINE.
            05 LINE 3  COL 28 VALUE "PMA" HIGHLIGHT UNDERLINE.
            05 LINE 3  COL 42 VALUE "BALANCE" HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 60 VALUE "CONTA" HIGHLIGHT UNDERLINE.
+           05 LINE 22 COL 1 FROM WS-DRAWLINE LOWLIGHT.
+           05 LINE 24 COL 1 FROM WS-DRAWLINE LOWLIGHT.
+
+       01 RECON-CUSTODIA-SCR.
+           05 LINE 1  COL 1 FROM WS-DRAWLINE LOWLIGHT.
+           05 LINE 1  COL 1 VALUE "Reconciliacao de Custodia".
+           05 LINE 3  COL 1  VALUE "TICKER"    HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 12 VALUE "CORRETORA" HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 24 VALUE "SISTEMA"   HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 36 VALUE "DIFERENCA" HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 48 VALUE "PM CORRET" HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 60 VALUE "PM SISTEMA" HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 72 VALUE "DIF PM"    HIGHLIGHT UNDERLINE.
+           05 LINE 22 COL 1 FROM WS-DRAWLINE LOWLIGHT.
+           05 LINE 24 COL 1 FROM WS-DRAWLINE LOWLIGHT.
+
+       01 RESUMO-DIARIO-SCR.
+           05 LINE 1  COL 1 FROM WS-DRAWLINE LOWLIGHT.
+           05 LINE 1  COL 1 VALUE "Resumo Diario de Operacoes".
+           05 LINE 3  COL 1  VALUE "DATA"      HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 14 VALUE "COMPRAS"   HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 30 VALUE "VENDAS"    HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 46 VALUE "RESULTADO" HIGHLIGHT UNDERLINE.
+           05 LINE 22 COL 1 FROM WS-DRAWLINE LOWLIGHT.
+           05 LINE 24 COL 1 FROM WS-DRAWLINE LOWLIGHT.
+
+       01 SUBTOTAL-TICKER-SCR.
+           05 LINE 1  COL 1 FROM WS-DRAWLINE LOWLIGHT.
+           05 LINE 1  COL 1 VALUE "Subtotal do Mes por Ativo".
+           05 LINE 3  COL 1  VALUE "ATIVO"     HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 17 VALUE "LIQUIDO"   HIGHLIGHT UNDERLINE.
+           05 LINE 22 COL 1 FROM WS-DRAWLINE LOWLIGHT.
+           05 LINE 24 COL 1 FROM WS-DRAWLINE LOWLIGHT.
+
+       01 EXPOSICAO-SCR.
+           05 LINE 1  COL 1 FROM WS-DRAWLINE LOWLIGHT.
+           05 LINE 1  COL 1 VALUE "Exposicao por Setor/Tipo".
+           05 LINE 3  COL 1  VALUE "SETOR"     HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 23 VALUE "TIPO"      HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 30 VALUE "SALDO"     HIGHLIGHT UNDERLINE.
            05 LINE 22 COL 1 FROM WS-DRAWLINE LOWLIGHT.
            05 LINE 24 COL 1 FROM WS-DRAWLINE LOWLIGHT.
 
+       01 CORP-ACTION-SCR.
+           05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE.
+           05 LINE 1  COL 55 VALUE "EVENTOS CORPORATIVOS" HIGHLIGHT
+                                                           UNDERLINE.
+           05 LINE 3  COL 5 PIC 99 USING WS-DIA AUTO.
+           05         COL PLUS 1 VALUE "/".
+           05         COL PLUS 1 PIC 99 USING WS-MES AUTO.
+           05         COL PLUS 1 VALUE "/".
+           05         COL PLUS 1 PIC 99 USING WS-ANO AUTO.
+           05         COL PLUS 2 VALUE "TICKER" HIGHLIGHT.
+           05         COL PLUS 2 PIC X(10) USING WS-TICKER.
+           05 LINE 4  COL 5  VALUE "Tipo [S]plit/Grup. ou [D]ividendo"
+                                   HIGHLIGHT.
+           05         COL 45 PIC X USING WS-CORP-TIPO AUTO.
+           05 LINE 5  COL 5  VALUE "Fator (split, ex. 2,0000 = 1:2)"
+                                   HIGHLIGHT.
+           05         COL 45 PIC 9999,9999 USING WS-CORP-FACTOR AUTO.
+           05 LINE 6  COL 5  VALUE "Valor recebido (dividendo/JCP)"
+                                   HIGHLIGHT.
+           05         COL 45 PIC ZZZZZZZZ9,99 USING WS-CORP-VALOR.
+           05 LINE 24 COL  5 PIC X(76) FROM WS-BLANK       UNDERLINE.
+
+       01 LST-ORDERS-SCR.
+           05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE.
+           05 LINE 1  COL 60 VALUE "LISTAGEM DE ORDENS" HIGHLIGHT
+                                                         UNDERLINE.
+           05 LINE 24 COL  5 PIC X(76) FROM WS-BLANK       UNDERLINE.
+
+       01 LST-ORDERS-FILTRO-SCR.
+           05 LINE 2  COL 5 VALUE "Operador (branco = todos)"
+                                  HIGHLIGHT.
+           05         COL 33 PIC X(08) USING WS-ORD-FILTRO.
+
+       01 FECHAMENTO-SCR.
+           05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE.
+           05 LINE 1  COL 58 VALUE "FECHAMENTO DO MES" HIGHLIGHT
+                                                        UNDERLINE.
+           05 LINE 3  COL  5 VALUE "Categoria" HIGHLIGHT UNDERLINE.
+           05         COL 22 VALUE "Resultado" HIGHLIGHT UNDERLINE.
+           05         COL 42 VALUE "Imposto Devido" HIGHLIGHT UNDERLINE.
+           05         COL 62 VALUE "Prej.Acumulado" HIGHLIGHT UNDERLINE.
+
+           05 LINE 5  COL  5 VALUE "Comuns".
+           05         COL 20 PIC -Z.ZZZ.ZZ9,99 FROM WS-RESULT-COM.
+           05         COL 40 PIC -Z.ZZZ.ZZ9,99 FROM WS-IMPOSTO-COM.
+           05         COL 62 PIC ZZZZZZ,ZZ     FROM WS-PREJ-COM-INI.
+
+           05 LINE 6  COL  5 VALUE "Day Trade".
+           05         COL 20 PIC -Z.ZZZ.ZZ9,99 FROM WS-RESULT-DT.
+           05         COL 40 PIC -Z.ZZZ.ZZ9,99 FROM WS-IMPOSTO-DT.
+           05         COL 62 PIC ZZZZZZ,ZZ     FROM WS-PREJ-DT-INI.
+
+           05 LINE 7  COL  5 VALUE "FIIs".
+           05         COL 20 PIC -Z.ZZZ.ZZ9,99 FROM WS-RESULT-FII.
+           05         COL 40 PIC -Z.ZZZ.ZZ9,99 FROM WS-IMPOSTO-FII.
+           05         COL 62 PIC ZZZZZZ,ZZ     FROM WS-PREJ-FII-INI.
+
+           05 LINE 24 COL  5 PIC X(76) FROM WS-BLANK       UNDERLINE.
+
+       01 ANO-FISCAL-SCR.
+           05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE.
+           05 LINE 1  COL 52 VALUE "FECHAMENTO DO ANO FISCAL"
+                                    HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL  5 VALUE "Categoria" HIGHLIGHT UNDERLINE.
+           05         COL 22 VALUE "Ganho/Perda" HIGHLIGHT UNDERLINE.
+           05         COL 42 VALUE "Imposto Devido" HIGHLIGHT UNDERLINE.
+
+           05 LINE 5  COL  5 VALUE "Comuns".
+           05         COL 20 PIC -Z.ZZZ.ZZ9,99 FROM WS-ANO-GANHO-COM.
+           05         COL 40 PIC Z.ZZZ.ZZ9,99  FROM WS-ANO-IMPOSTO-COM.
+
+           05 LINE 6  COL  5 VALUE "Day Trade".
+           05         COL 20 PIC -Z.ZZZ.ZZ9,99 FROM WS-ANO-GANHO-DT.
+           05         COL 40 PIC Z.ZZZ.ZZ9,99  FROM WS-ANO-IMPOSTO-DT.
+
+           05 LINE 7  COL  5 VALUE "FIIs".
+           05         COL 20 PIC -Z.ZZZ.ZZ9,99 FROM WS-ANO-GANHO-FII.
+           05         COL 40 PIC Z.ZZZ.ZZ9,99  FROM WS-ANO-IMPOSTO-FII.
+
+           05 LINE 9  COL  5 VALUE "Total imposto devido no ano"
+                                    HIGHLIGHT.
+           05         COL 40 PIC Z.ZZZ.ZZ9,99 FROM WS-ANO-IMPOSTO-TOTAL.
+
+           05 LINE 24 COL  5 PIC X(76) FROM WS-BLANK       UNDERLINE.
+
+       01 DEL-ORDER-SCR.
+           05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE.
+           05 LINE 1  COL 58 VALUE "EXCLUSAO DE ORDEM" HIGHLIGHT
+                                                        UNDERLINE.
+           05 LINE 3  COL 5 VALUE "Chave da ordem (AAMMDDHHMMSS)"
+                                  HIGHLIGHT.
+           05         COL 36 PIC 9(12) USING WS-DEL-KEY.
+           05 LINE 5  COL 5 VALUE "OP"     HIGHLIGHT.
+           05         COL 8  PIC X      USING WS-ORD-ORDER.
+           05         COL 12 VALUE "ATIVO"  HIGHLIGHT.
+           05         COL 18 PIC X(10) USING WS-ORD-TICKER.
+           05         COL 31 VALUE "QTD"    HIGHLIGHT.
+           05         COL 35 PIC -ZZZ.ZZZ FROM WS-ORD-QTY-MASK.
+           05         COL 48 VALUE "PRECO"  HIGHLIGHT.
+           05         COL 54 PIC Z.ZZZ.ZZ9,99 FROM WS-ORD-PRICE-MASK.
+           05 LINE 24 COL  5 PIC X(76) FROM WS-BLANK       UNDERLINE.
+
+       01 PAGAMENTO-SCR.
+           05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE.
+           05 LINE 1  COL 52 VALUE "ACUSAR PAGAMENTO DO IMPOSTO"
+                                    HIGHLIGHT UNDERLINE.
+           05 LINE 3  COL 5  VALUE "Competencia - Mes" HIGHLIGHT.
+           05         COL 23 PIC 9(02) USING WS-PAG-MES.
+           05         COL 27 VALUE "Ano" HIGHLIGHT.
+           05         COL 31 PIC 9(02) USING WS-PAG-ANO.
+           05 LINE 5  COL 5  VALUE "Valor do DARF" HIGHLIGHT.
+           05         COL 23 PIC ZZZZZZ9,99 FROM WS-PAG-VALOR.
+           05 LINE 24 COL  5 PIC X(76) FROM WS-BLANK       UNDERLINE.
+
+       01 ATIVO-SCR.
+           05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE.
+           05 LINE 1  COL 55 VALUE "CADASTRO DE ATIVOS" HIGHLIGHT
+                                                         UNDERLINE.
+           05 LINE 3  COL 5  VALUE "Ticker" HIGHLIGHT.
+           05         COL 13 PIC X(10) USING WS-ATIVO-TICKER.
+           05 LINE 4  COL 5  VALUE "Nome"   HIGHLIGHT.
+           05         COL 13 PIC X(30) USING WS-ATIVO-NOME.
+           05 LINE 5  COL 5  VALUE "Tipo [A]cao [F]II [O]pcao [E]TF"
+                                    HIGHLIGHT.
+           05         COL 37 PIC X      USING WS-ATIVO-TIPO.
+           05 LINE 6  COL 5  VALUE "CNPJ"   HIGHLIGHT.
+           05         COL 13 PIC X(14) USING WS-ATIVO-CNPJ.
+           05 LINE 7  COL 5  VALUE "Setor"  HIGHLIGHT.
+           05         COL 13 PIC X(20) USING WS-ATIVO-SETOR.
+           05 LINE 24 COL  5 PIC X(76) FROM WS-BLANK       UNDERLINE.
+
+       01 LST-ORDERS-TITULO-SCR.
+           05 LINE 09 COL  5 VALUE "SEQ"     HIGHLIGHT UNDERLINE.
+           05         COL 10 VALUE "CHAVE"   HIGHLIGHT UNDERLINE.
+           05         COL 25 VALUE "OP"      HIGHLIGHT UNDERLINE.
+           05         COL 28 VALUE "ATIVO"   HIGHLIGHT UNDERLINE.
+           05         COL 40 VALUE "QUANTIDADE" HIGHLIGHT UNDERLINE.
+           05         COL 55 VALUE "PRECO"   HIGHLIGHT UNDERLINE.
+           05         COL 67 VALUE "LIQUIDO" HIGHLIGHT UNDERLINE.
+
        01 DEF-DADOS-INICIAIS-SCR.
            05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE. 
            05 LINE 1  COL 61 VALUE "CONFIGURACAO INICIAL" HIGHLIGHT
@@ -226,6 +674,9 @@
            05        COL 21 PIC 99 USING WS-MES-INICIAL   AUTO.
            05        COL 24 PIC 99 USING WS-ANO-INICIAL   AUTO.
 
+           05 LINE 3 COL 5 VALUE "ATRASO MENSAGENS (seg)" HIGHLIGHT.
+           05        COL 29 PIC 9,9999 USING MSGDELAY     AUTO.
+
            05 LINE 4 COL 05 VALUE "OPERACOES COMUNS  "    HIGHLIGHT
                                                           UNDERLINE.
            05        COL 35 VALUE "DAY TRADES        "    HIGHLIGHT
@@ -267,7 +718,9 @@
            05        COL 53 PIC ZZZZ,ZZ USING WS-PRICE.
            05        COL 68 PIC -Z.ZZZ.ZZ9,99 FROM WS-BALANCE
                                              REVERSE-VIDEO.
-           05 LINE 11 COL  5 VALUE "SEQ"           HIGHLIGHT UNDERLINE. 
+           05 LINE 10 COL  5 VALUE "CONTA"         HIGHLIGHT.
+           05         COL 12 PIC X(10) USING WS-ACCOUNT.
+           05 LINE 11 COL  5 VALUE "SEQ"           HIGHLIGHT UNDERLINE.
            05         COL 15 VALUE "ATIVO"         HIGHLIGHT UNDERLINE. 
            05         COL 29 VALUE "QUANTIDADE"    HIGHLIGHT UNDERLINE. 
            05         COL 49 VALUE "PRECO MEDIO"   HIGHLIGHT UNDERLINE. 
@@ -280,7 +733,17 @@
            05         COL 15 VALUE "ATIVO"        HIGHLIGHT UNDERLINE. 
            05         COL 30 VALUE "QUANTIDADE"   HIGHLIGHT UNDERLINE. 
            05         COL 50 VALUE "PRECO MEDIO"  HIGHLIGHT UNDERLINE. 
-           05         COL 69 VALUE "       TOTAL" HIGHLIGHT UNDERLINE. 
+           05         COL 69 VALUE "       TOTAL" HIGHLIGHT UNDERLINE.
+
+       01 LST-CUSTODIA-INICIAL-FILTRO-SCR.
+           05 LINE 8  COL 5 VALUE "Ativo (branco = todos)"
+                                  HIGHLIGHT.
+           05          COL 33 PIC X(10) USING WS-CUSTINI-FILTRO.
+
+       01 REVISA-CUSTODIA-SCR.
+           05 LINE 23 COL  5 VALUE "Item para corrigir (0 p/ finalizar)"
+                                   HIGHLIGHT.
+           05          COL 45 PIC 9(03) USING WS-REVISA-SEQ AUTO.
 
        01 COST-CALC-SCREEN.
            05 LINE 1  COL 5 PIC X(76) FROM WS-BLANK HIGHLIGHT UNDERLINE. 
@@ -303,6 +766,8 @@
            05         COL PLUS 2 PIC X USING WS-HB AUTO.
            05         COL PLUS 4 VALUE "DT" HIGHLIGHT.
            05         COL PLUS 2 PIC X USING WS-DT AUTO.
+           05 LINE 4  COL  5 VALUE "CONTA" HIGHLIGHT.
+           05         COL PLUS 2 PIC X(10) USING WS-ACCOUNT.
            05 LINE 5  COL  5 VALUE "Corretagem HB    ".
            05         COL 29 PIC ZZ,ZZ USING WS-HB-COST HIGHLIGHT.
            05 LINE 6  COL  5 VALUE "Corretagem Mesa  ".
@@ -358,16 +823,34 @@
              PERFORM CREATE-DEFAULT-FILE
              GO TO LOAD-DATA
            END-IF.
-           READ STK01.
-           MOVE WFS-HB-COST TO WS-HB-COST.
-           MOVE WFS-DESK-COST TO WS-DESK-COST.
+      *    STK01 guarda um historico de alteracoes de custo (a mais
+      *    recente gravada por ultimo via OPEN EXTEND em
+      *    UPDATE-BROKE-COST); le-se ate o fim do arquivo para ficar
+      *    com os valores vigentes, o ultimo registro gravado.
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM LOAD-STK01-SEQ UNTIL WS-FIM-ARQ = "S".
            CLOSE STK01.
 
+           PERFORM LOAD-RATES.
+
            ACCEPT WS-DATA FROM DATE.
            MOVE WS-ANO TO WS-ANO-INICIAL.
            MOVE WS-MES TO WS-MES-INICIAL.
            MOVE WS-DIA TO WS-DIA-INICIAL.
 
+           PERFORM INIT-DATA-FILES.
+
+           PERFORM VERIFICA-MODO-BATCH.
+           IF WS-BATCH-ATIVO
+               PERFORM FECHAR-MES-BATCH
+               GO TO ENDPROGRAM
+           END-IF.
+
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY OPERADOR-SCR.
+           ACCEPT  OPERADOR-SCR.
+           MOVE FUNCTION UPPER-CASE(WS-OPERATOR) TO WS-OPERATOR.
+
        INICIO.
            PERFORM UNTIL WS-SELECT-OPTION = '8' 
               DISPLAY MENU-PRINCIPAL2-SCREEN
@@ -382,21 +865,70 @@
                   WHEN 'b'
                       PERFORM LST-CUSTODIA-INICIAL
                       MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN 'c'
+                      PERFORM REDEF-CONFIG-INICIAIS
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN 'd'
+                      PERFORM LST-POSICAO-ATUAL
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN 'e'
+                      PERFORM MANTEM-CADASTRO-ATIVOS
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN 'f'
+                      PERFORM RECONCILIA-CUSTODIA
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN 'g'
+                      PERFORM RESUMO-DIARIO
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN 'h'
+                      PERFORM EXPOSICAO-SETOR-TIPO
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN 'i'
+                      PERFORM REG-EVENTO-CORP
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN 'j'
+                      PERFORM BACKUP-DADOS
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN 'k'
+                      PERFORM EXPORTA-REGISTROS
+                      MOVE SPACE TO WS-SELECT-OPTION
                   WHEN '1'
                       PERFORM REG-BUY-SELL
                       MOVE SPACE TO WS-SELECT-OPTION
                   WHEN '2'
-      *               PERFORM LST-CUSTODY
+                      PERFORM LST-CUSTODY
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN '3'
+                      PERFORM DEL-ORDER
                       MOVE SPACE TO WS-SELECT-OPTION
                   WHEN '4'
-                      CALL 'SORTREG'
+                      PERFORM FECHAR-MES
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN '5'
+                      PERFORM ACUSAR-PAGAMENTO-IMPOSTO
+                      MOVE SPACE TO WS-SELECT-OPTION
                   WHEN '6'
-                      DISPLAY CLEAR-SCREEN
-                      GO TO ENDPROGRAM
+                      PERFORM INICIAR-NOVO-ANO-FISCAL
+                      MOVE SPACE TO WS-SELECT-OPTION
+                  WHEN '7'
+                      PERFORM FECHAR-ANO-FISCAL
+                      MOVE SPACE TO WS-SELECT-OPTION
               END-EVALUATE
            END-PERFORM
            GO TO ENDPROGRAM.
 
+       ACEITA-DATA-INICIAL.
+           DISPLAY DEF-DADOS-INICIAIS-SCR.
+           ACCEPT DEF-DADOS-INICIAIS-SCR.
+
+           CALL 'chkdate' USING WS-ANO-INICIAL, WS-MES-INICIAL,
+                                WS-DIA-INICIAL, WS-CHK-RETURN.
+           IF WS-CHK-RETURN NOT = 0
+               CALL 'showmsg' USING "Data inicial invalida",
+                              MSGALERT, MSGDELAY
+               GO TO ACEITA-DATA-INICIAL
+           END-IF.
+
        DEF-CUSTODIA-INICIAL.
            PERFORM CLEAR-LOCAL-FIELDS.
 
@@ -406,12 +938,12 @@
                MOVE ZEROES TO WS-STK02-QTY(WS-SCAN)
                MOVE ZEROES TO WS-STK02-PRICE(WS-SCAN)
                MOVE ZEROES TO WS-STK02-BALANCE(WS-SCAN)
+               MOVE SPACES TO WS-STK02-ACCOUNT(WS-SCAN)
            END-PERFORM.
 
 
            DISPLAY CLEAR-SCREEN.
-           DISPLAY DEF-DADOS-INICIAIS-SCR.
-           ACCEPT DEF-DADOS-INICIAIS-SCR.
+           PERFORM ACEITA-DATA-INICIAL.
 
            CALL 'showmsg' USING "Confirma dados iniciais?",
                           MSGYESNO, MSGDELAY, WS-QUESTION
@@ -423,10 +955,19 @@
            DISPLAY DEF-DADOS-INICIAIS-SCR.
 
            PERFORM UPD-INITIAL-LOSS.
+           PERFORM UPDATE-BROKE-COST.
 
            CALL 'showmsg' USING "Dados iniciais definidos ",
                           MSGSTD, MSGDELAY.
 
+           OPEN I-O STK02.
+           IF WS-STATUS-STK02 EQUAL TO "35"
+               CLOSE STK02
+               OPEN OUTPUT STK02
+               CLOSE STK02
+               OPEN I-O STK02
+           END-IF.
+
            MOVE 12 TO WS-LN.
            MOVE  1 TO WS-POS-ARRAY.
            DISPLAY DEF-CUSTODIA-INICIAL-SCR.
@@ -443,18 +984,38 @@
                                MSGYESNO, MSGDELAY, WS-QUESTION
 
                 IF WS-QUESTION NOT = "S"
+                    CLOSE STK02
                     EXIT PARAGRAPH
                 ELSE
-                    PERFORM UPD-CUSTODIA-INICIAL
                     EXIT PERFORM
                 END-IF
               END-IF
 
 
+              MOVE "N" TO WS-SALDO-FLAG
               MULTIPLY WS-PRICE BY WS-QTY GIVING WS-BALANCE
+                  ON SIZE ERROR
+                      MOVE "S" TO WS-SALDO-FLAG
+              END-MULTIPLY
               MOVE FUNCTION UPPER-CASE(WS-TICKER)    TO WS-TICKER
               MOVE FUNCTION TRIM(WS-TICKER TRAILING) TO WS-TICKER
               MOVE FUNCTION TRIM(WS-TICKER LEADING)  TO WS-TICKER
+
+              IF WS-SALDO-EXCEDIDO
+                  CALL 'showmsg' USING
+                       "Saldo excede o limite do campo",
+                       MSGALERT, MSGDELAY
+                  MOVE SPACES  TO WS-TICKER
+                  MOVE ZEROES  TO WS-QTY WS-PRICE WS-BALANCE
+              ELSE
+              PERFORM VERIFICA-TICKER-MASTER
+              IF NOT WS-TICKER-OK
+                  CALL 'showmsg' USING
+                       "Ticker nao cadastrado no cadastro de ativos",
+                       MSGALERT, MSGDELAY
+                  MOVE SPACES  TO WS-TICKER
+                  MOVE ZEROES  TO WS-QTY WS-PRICE WS-BALANCE
+              ELSE
               DISPLAY DEF-CUSTODIA-INICIAL-SCR
 
               CALL 'showmsg' USING "Confirma lancamento?",
@@ -462,7 +1023,7 @@
 
               IF WS-QUESTION = "S"
                 PERFORM FUNCT-VERIFICA-TICKER-REPETIDO
-                IF WS-NOT-FOUND 
+                IF WS-NOT-FOUND
                   MOVE WS-TICKER  TO WS-STK02-TICKER(WS-POS-ARRAY)
                   MOVE WS-QTY     TO WS-STK02-QTY(WS-POS-ARRAY)
                                      WS-QTY-MASK
@@ -470,6 +1031,9 @@
                                      WS-PRICE-MASK
                   MOVE WS-BALANCE TO WS-STK02-BALANCE(WS-POS-ARRAY)
                                      WS-BALANCE-MASK
+                  MOVE WS-ACCOUNT TO WS-STK02-ACCOUNT(WS-POS-ARRAY)
+
+                  PERFORM GRAVA-CUSTODIA-INICIAL
 
                   IF WS-LN > 21
                     MOVE 12 TO WS-LN
@@ -492,14 +1056,154 @@
               ELSE  *> WS-QUESTION NOT = "S"
                 PERFORM CLEAR-LOCAL-FIELDS
               END-IF
+              END-IF
+              END-IF
+           END-PERFORM.
+
+           PERFORM REVISA-CUSTODIA-INICIAL.
+
+           CLOSE STK02.
+
+       REVISA-CUSTODIA-INICIAL.
+      *    Permite corrigir qualquer item ja lancado (e ja gravado via
+      *    GRAVA-CUSTODIA-INICIAL) antes de encerrar a digitacao da
+      *    custodia inicial, em vez de so poder incluir itens novos.
+           IF WS-POS-ARRAY = 1
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM LISTA-CUSTODIA-REVISAO.
+
+           MOVE 1 TO WS-REVISA-SEQ.
+           PERFORM UNTIL WS-REVISA-SEQ = 0
+               DISPLAY REVISA-CUSTODIA-SCR
+               ACCEPT  REVISA-CUSTODIA-SCR
+
+               IF WS-REVISA-SEQ NOT = 0
+                   IF WS-REVISA-SEQ < WS-POS-ARRAY
+                       PERFORM EDITA-ITEM-CUSTODIA-INICIAL
+                   ELSE
+                       CALL 'showmsg' USING "Item invalido",
+                                      MSGALERT, MSGDELAY
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       LISTA-CUSTODIA-REVISAO.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY DEF-CUSTODIA-INICIAL-TITULO-SCR.
+
+           MOVE 10 TO WS-LN.
+           PERFORM VARYING WS-SCAN FROM 1 BY 1
+                     UNTIL WS-SCAN >= WS-POS-ARRAY
+               MOVE WS-STK02-QTY(WS-SCAN)     TO WS-QTY-MASK
+               MOVE WS-STK02-PRICE(WS-SCAN)   TO WS-PRICE-MASK
+               MOVE WS-STK02-BALANCE(WS-SCAN) TO WS-BALANCE-MASK
+
+               DISPLAY WS-SCAN                  AT LINE WS-LN COLUMN  5
+               DISPLAY WS-STK02-TICKER(WS-SCAN) AT LINE WS-LN COLUMN 15
+               DISPLAY WS-QTY-MASK              AT LINE WS-LN COLUMN 31
+               DISPLAY WS-PRICE-MASK            AT LINE WS-LN COLUMN 48
+               DISPLAY WS-BALANCE-MASK          AT LINE WS-LN COLUMN 68
+
+               IF WS-LN < 21
+                   ADD 1 TO WS-LN
+               ELSE
+                   MOVE 10 TO WS-LN
+                   CALL 'showmsg' USING "Continua... Pressione ENTER",
+                                  MSGVOID, MSGDELAY
+                   DISPLAY CLEAR-SCREEN-PART-00
+                   DISPLAY CLEAR-SCREEN-PART-01
+               END-IF
            END-PERFORM.
 
+       EDITA-ITEM-CUSTODIA-INICIAL.
+           MOVE WS-STK02-TICKER(WS-REVISA-SEQ)  TO WS-TICKER.
+           MOVE WS-STK02-ACCOUNT(WS-REVISA-SEQ) TO WS-ACCOUNT.
+           MOVE WS-STK02-QTY(WS-REVISA-SEQ)     TO WS-QTY.
+           MOVE WS-STK02-PRICE(WS-REVISA-SEQ)   TO WS-PRICE.
+           MOVE WS-STK02-BALANCE(WS-REVISA-SEQ) TO WS-BALANCE.
+
+           MOVE WS-QTY     TO WS-QTY-MASK.
+           MOVE WS-PRICE   TO WS-PRICE-MASK.
+           MOVE WS-BALANCE TO WS-BALANCE-MASK.
+
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY DEF-CUSTODIA-INICIAL-SCR.
+           ACCEPT  DEF-CUSTODIA-INICIAL-SCR.
+
+           MOVE "N" TO WS-SALDO-FLAG.
+           MULTIPLY WS-PRICE BY WS-QTY GIVING WS-BALANCE
+               ON SIZE ERROR
+                   MOVE "S" TO WS-SALDO-FLAG
+           END-MULTIPLY.
+           MOVE FUNCTION UPPER-CASE(WS-TICKER)    TO WS-TICKER.
+           MOVE FUNCTION TRIM(WS-TICKER TRAILING) TO WS-TICKER.
+           MOVE FUNCTION TRIM(WS-TICKER LEADING)  TO WS-TICKER.
+
+           IF WS-SALDO-EXCEDIDO
+               CALL 'showmsg' USING
+                    "Saldo excede o limite do campo",
+                    MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM VERIFICA-TICKER-MASTER.
+           IF NOT WS-TICKER-OK
+               CALL 'showmsg' USING
+                    "Ticker nao cadastrado no cadastro de ativos",
+                    MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY DEF-CUSTODIA-INICIAL-SCR.
+           CALL 'showmsg' USING "Confirma correcao?",
+                          MSGYESNO, MSGDELAY, WS-QUESTION.
+
+           IF WS-QUESTION = "S"
+      *        Trocar o ticker ou a conta aqui grava um registro novo
+      *        no STK02 (mesma regra de chave de GRAVA-CUSTODIA-
+      *        INICIAL); o registro antigo so some se o ticker/conta
+      *        originais forem corrigidos de volta depois.
+               MOVE WS-TICKER  TO WS-STK02-TICKER(WS-REVISA-SEQ)
+               MOVE WS-ACCOUNT TO WS-STK02-ACCOUNT(WS-REVISA-SEQ)
+               MOVE WS-QTY     TO WS-STK02-QTY(WS-REVISA-SEQ)
+               MOVE WS-PRICE   TO WS-STK02-PRICE(WS-REVISA-SEQ)
+               MOVE WS-BALANCE TO WS-STK02-BALANCE(WS-REVISA-SEQ)
+
+               PERFORM GRAVA-CUSTODIA-INICIAL
+
+               PERFORM LISTA-CUSTODIA-REVISAO
+           END-IF.
+           EXIT.
+
+       REDEF-CONFIG-INICIAIS.
+           PERFORM READ-INITIAL-LOSS.
+
+           DISPLAY CLEAR-SCREEN.
+           PERFORM ACEITA-DATA-INICIAL.
+
+           CALL 'showmsg' USING
+                "Confirma alteracao dos dados iniciais?",
+                MSGYESNO, MSGDELAY, WS-QUESTION.
+
+           IF WS-QUESTION NOT = "S"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UPD-INITIAL-LOSS.
+           PERFORM UPDATE-BROKE-COST.
+
+           CALL 'showmsg' USING "Dados iniciais redefinidos",
+                          MSGSTD, MSGDELAY.
+
        FUNCT-VERIFICA-TICKER-REPETIDO.
            MOVE 0 TO WS-FLAG-FOUND.
            PERFORM VARYING WS-SCAN FROM 1 BY 1 
                UNTIL WS-SCAN > WS-POS-ARRAY OR WS-SCAN = 100
 
                IF WS-TICKER = WS-STK02-TICKER(WS-SCAN)
+                   AND WS-ACCOUNT = WS-STK02-ACCOUNT(WS-SCAN)
                    MOVE 1 TO WS-FLAG-FOUND
                    EXIT PERFORM
                END-IF
@@ -507,25 +1211,35 @@
 
 
 
-       UPD-CUSTODIA-INICIAL.
-           OPEN OUTPUT STK02.
-           PERFORM VARYING WS-LN FROM 1 BY 1
-                                        UNTIL WS-LN >= WS-POS-ARRAY
-             MOVE WS-STK02-TICKER(WS-LN)  TO WFS-STK02-TICKER
-             MOVE WS-STK02-QTY(WS-LN)     TO WFS-STK02-QTY
-             MOVE WS-STK02-PRICE(WS-LN)   TO WFS-STK02-PRICE
-             MOVE WS-STK02-BALANCE(WS-LN) TO WFS-STK02-BALANCE
-
-             WRITE STK02-REGISTER
-           END-PERFORM.
-           CLOSE STK02.
+       GRAVA-CUSTODIA-INICIAL.
+      *    Grava o lancamento no arquivo assim que confirmado, em vez
+      *    de acumular tudo no array e so gravar ao final da digitacao
+      *    (STK02 ja esta aberto I-O desde o inicio de
+      *    DEF-CUSTODIA-INICIAL).
+           MOVE WS-ACCOUNT TO WFS-STK02-ACCOUNT.
+           MOVE WS-TICKER  TO WFS-STK02-TICKER.
+           READ STK02 KEY IS WFS-STK02-KEY.
+           MOVE WS-QTY     TO WFS-STK02-QTY.
+           MOVE WS-PRICE   TO WFS-STK02-PRICE.
+           MOVE WS-BALANCE TO WFS-STK02-BALANCE.
+           IF WS-STATUS-STK02 = "00"
+               REWRITE STK02-REGISTER
+           ELSE
+               WRITE STK02-REGISTER
+           END-IF.
 
        LST-CUSTODIA-INICIAL.
            PERFORM READ-INITIAL-LOSS.
+           MOVE SPACES TO WS-CUSTINI-FILTRO.
            DISPLAY CLEAR-SCREEN.
            DISPLAY DEF-DADOS-INICIAIS-SCR.
+           DISPLAY LST-CUSTODIA-INICIAL-FILTRO-SCR.
+           ACCEPT  LST-CUSTODIA-INICIAL-FILTRO-SCR.
+           MOVE FUNCTION UPPER-CASE(WS-CUSTINI-FILTRO)
+                                  TO WS-CUSTINI-FILTRO.
+
            DISPLAY DEF-CUSTODIA-INICIAL-TITULO-SCR.
- 
+
            OPEN INPUT STK02.
            IF WS-STATUS-STK02 EQUAL TO "35"
              CALL 'showmsg' USING "Custodia nao cadastrada",
@@ -546,15 +1260,17 @@
            READ STK02 AT END MOVE "S" TO WS-FIM-ARQ.
 
            IF WS-STATUS-STK02 = "00"
+             IF WS-CUSTINI-FILTRO = SPACES
+                OR WFS-STK02-TICKER = WS-CUSTINI-FILTRO
              MOVE WFS-STK02-TICKER  TO WS-TICKER
              MOVE WFS-STK02-QTY     TO WS-QTY-MASK
              MOVE WFS-STK02-PRICE   TO WS-PRICE-MASK
              MOVE WFS-STK02-BALANCE TO WS-BALANCE-MASK
 
              DISPLAY WS-POS-ARRAY    AT LINE WS-LN COLUMN  5
-             DISPLAY WS-TICKER       AT LINE WS-LN COLUMN 15  
+             DISPLAY WS-TICKER       AT LINE WS-LN COLUMN 15
              DISPLAY WS-QTY-MASK     AT LINE WS-LN COLUMN 32
-             DISPLAY WS-PRICE-MASK   AT LINE WS-LN COLUMN 49 
+             DISPLAY WS-PRICE-MASK   AT LINE WS-LN COLUMN 49
              DISPLAY WS-BALANCE-MASK AT LINE WS-LN COLUMN 68
 
              IF WS-LN < 21
@@ -570,6 +1286,7 @@
              END-IF
 
              ADD 1 TO WS-POS-ARRAY
+             END-IF
              ELSE
                  IF WS-STATUS-STK02 = "10"
                      CALL 'showmsg' USING "Custodia completa",
@@ -582,125 +1299,1179 @@
            END-IF.
 
 
-       REG-BUY-SELL.                                  *> Registra Ordens de compra e venda de ativos
-           PERFORM CLEAR-LOCAL-FIELDS.
+       LST-CUSTODY.
+           MOVE SPACES TO WS-ORD-FILTRO.
            DISPLAY CLEAR-SCREEN.
-           DISPLAY COST-CALC-SCREEN.
+           DISPLAY LST-ORDERS-SCR.
+           DISPLAY LST-ORDERS-FILTRO-SCR.
+           ACCEPT  LST-ORDERS-FILTRO-SCR.
+           MOVE FUNCTION UPPER-CASE(WS-ORD-FILTRO) TO WS-ORD-FILTRO.
 
-           MOVE SPACE TO WS-STATUS.
-           PERFORM VARYING WS-CONTADOR FROM 1 BY 1 UNTIL WS-STATUS = "F"
-              MOVE ZERO TO WS-FLAG-FOUND
-              ACCEPT COST-CALC-SCREEN
+           DISPLAY LST-ORDERS-TITULO-SCR.
 
-              MOVE FUNCTION UPPER-CASE(WS-ORDER)   TO WS-ORDER
-              MOVE FUNCTION UPPER-CASE(WS-TICKER)  TO WS-TICKER
-              MOVE FUNCTION UPPER-CASE(WS-HB)      TO WS-HB
-              MOVE FUNCTION UPPER-CASE(WS-DT)      TO WS-DT
+           OPEN INPUT STK03.
+           IF WS-STATUS-STK03 EQUAL TO "35"
+             CALL 'showmsg' USING "Nenhuma ordem registrada",
+                            MSGALERT, MSGDELAY
+             EXIT PARAGRAPH
+           END-IF.
 
-              IF WS-TICKER = SPACES
-                  EXIT PERFORM
-              END-IF
+           MOVE 10 TO WS-LN.
+           MOVE  1 TO WS-ORD-SEQ.
+           MOVE 0  TO WS-ORD-SUBTOTAL.
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM LST-CUSTODY-SEQ UNTIL WS-FIM-ARQ = "S".
+           CLOSE STK03.
 
-              IF WS-ORDER NOT = "C" AND WS-ORDER NOT = "V"
-                CALL 'showmsg' USING "Ordem aceita [C]ompra ou [V]enda",
-                               MSGALERT, MSGDELAY
-                MOVE 1 TO WS-FLAG-FOUND
-              END-IF
+           IF WS-ORD-FILTRO NOT = SPACES
+               MOVE WS-ORD-SUBTOTAL TO WS-ORD-SUBTOT-MASK
+               DISPLAY "Subtotal do operador:" AT LINE 23 COLUMN  5
+               DISPLAY WS-ORD-SUBTOT-MASK      AT LINE 23 COLUMN 28
+           END-IF.
 
-              IF WS-QTY = 0
-                CALL 'showmsg' USING "Qtd. deve ser maior que zero",
-                               MSGALERT, MSGDELAY
-                MOVE 1 TO WS-FLAG-FOUND
-              END-IF
+           CALL 'showmsg' USING "Tecle ENTER para retornar",
+                          MSGVOID, MSGDELAY.
 
-              IF WS-PRICE = 0 
-                CALL 'showmsg' USING "Preco deve ser maior que zero",
-                               MSGALERT, MSGDELAY
-                MOVE 1 TO WS-FLAG-FOUND
-              END-IF
+       LST-CUSTODY-SEQ.
+           READ STK03 AT END MOVE "S" TO WS-FIM-ARQ.
+
+           IF WS-STATUS-STK03 = "00"
+             IF WS-ORD-FILTRO = SPACES OR STK03-OPERATOR = WS-ORD-FILTRO
+             MOVE STK03-KEY        TO WS-ORD-KEY
+             MOVE STK03-ORDER      TO WS-ORD-ORDER
+             MOVE STK03-TICKER     TO WS-ORD-TICKER
+             MOVE STK03-QTY        TO WS-ORD-QTY-MASK
+             MOVE STK03-PRICE      TO WS-ORD-PRICE-MASK
+             MOVE STK03-NET        TO WS-ORD-NET-MASK
+
+             DISPLAY WS-ORD-SEQ        AT LINE WS-LN COLUMN  5
+             DISPLAY WS-ORD-KEY        AT LINE WS-LN COLUMN 10
+             DISPLAY WS-ORD-ORDER      AT LINE WS-LN COLUMN 25
+             DISPLAY WS-ORD-TICKER     AT LINE WS-LN COLUMN 28
+             DISPLAY WS-ORD-QTY-MASK   AT LINE WS-LN COLUMN 40
+             DISPLAY WS-ORD-PRICE-MASK AT LINE WS-LN COLUMN 55
+             DISPLAY WS-ORD-NET-MASK   AT LINE WS-LN COLUMN 67
 
-              IF WS-DT NOT = "S" AND WS-DT NOT = "N"
-                CALL 'showmsg' USING "DT deve ser [S]im ou [N]ao",
-                               MSGALERT, MSGDELAY
-                MOVE 1 TO WS-FLAG-FOUND
-              END-IF
+             IF WS-LN < 21
+                 ADD 1 TO WS-LN
+             ELSE
+                 MOVE 10 TO WS-LN
 
-              IF WS-HB NOT = "S" AND WS-HB NOT = "N"
-                CALL 'showmsg' USING "HB deve ser [S]im ou [N]ao",
-                               MSGALERT, MSGDELAY
-                MOVE 1 TO WS-FLAG-FOUND
-              END-IF
+                 CALL 'showmsg' USING "Continua... Pressione ENTER",
+                                MSGVOID, MSGDELAY
 
-              IF WS-NOT-FOUND       *> Nenhum erro encontrado na entrada
-                 PERFORM CALCULA 
+                 DISPLAY CLEAR-SCREEN-PART-00
+                 DISPLAY CLEAR-SCREEN-PART-01
+             END-IF
 
-                 IF WS-HB-COST NOT = WFS-HB-COST
-                    OR WS-DESK-COST NOT = WFS-DESK-COST
-                    PERFORM UPDATE-BROKE-COST
+             ADD 1 TO WS-ORD-SEQ
+             ADD STK03-NET TO WS-ORD-SUBTOTAL
+             END-IF
+             ELSE
+                 IF WS-STATUS-STK03 = "10"
+                     CALL 'showmsg' USING "Fim da listagem de ordens",
+                                    MSGSTD, MSGDELAY
+                 ELSE
+                     CALL 'showmsg' USING "Erro lendo o arquivo",
+                                    MSGALERT, MSGDELAY
                  END-IF
+                 MOVE "S" TO WS-FIM-ARQ
+           END-IF.
 
-                 DISPLAY COST-CALC-SCREEN
 
-                 CALL 'showmsg' USING "Confirma lancamento?",
-                                MSGYESNO, MSGDELAY, WS-QUESTION
+       LST-POSICAO-ATUAL.
+      *    Le STK02 (custodia corrente, atualizada em tempo real por
+      *    UPD-INITIAL-CUSTODY/APLICA-SPLIT-STK02) em vez de STK05, que
+      *    so e recalculada quando o job avulso loadcustody/procustody
+      *    roda, o que deixaria esta tela presa na ultima posicao
+      *    publicada manualmente.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY LIST-CUSTODY.
 
-                 IF WS-QUESTION = "S"
-                    PERFORM UPD-REGISTER
-                    CALL 'showmsg' USING "Registro incluido",
-                                   MSGSTD, MSGDELAY
-                    ELSE 
-                        PERFORM CLEAR-LOCAL-FIELDS
-                 END-IF
+           OPEN INPUT STK02.
+           IF WS-STATUS-STK02 EQUAL TO "35"
+             CALL 'showmsg' USING "Custodia atual nao apurada",
+                            MSGALERT, MSGDELAY
+             EXIT PARAGRAPH
+           END-IF.
 
-                 CALL 'showmsg' USING "Incluir novo registro",
-                                MSGYESNO, MSGDELAY, WS-QUESTION
-                 IF WS-QUESTION NOT = "S"
-                    MOVE "F" TO WS-STATUS
-                 END-IF
-              END-IF
-            
-              PERFORM CLEAR-LOCAL-FIELDS
-           END-PERFORM.
+           MOVE 10 TO WS-LN.
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM LST-POSICAO-ATUAL-SEQ UNTIL WS-FIM-ARQ = "S".
+           CLOSE STK02.
 
-       ENDPROGRAM.
-           STOP RUN.
+           CALL 'showmsg' USING "Tecle ENTER para retornar",
+                          MSGVOID, MSGDELAY.
 
-       CALCULA.
-      **** Check if ticker represents a stock or an option
-           MOVE WS-TICKER(5:1) TO WS-CHK-STOCK.
-           IF WS-CHK-STOCK IS NUMERIC
-               SET WS-STOCK-SELECT TO TRUE
-           ELSE
-               SET WS-OPTION-SELECT TO TRUE
-           END-IF.
+       LST-POSICAO-ATUAL-SEQ.
+           READ STK02 AT END MOVE "S" TO WS-FIM-ARQ.
 
-      **** Start calculations
-           MULTIPLY WS-QTY BY WS-PRICE GIVING WS-NET-OPR.
-           IF WS-STOCK-SELECT
-               MOVE ZERO TO WS-REGISTER
-               MULTIPLY WS-NET-OPR BY WS-STOCK-TRF GIVING WS-TR-FEE
-               MULTIPLY WS-NET-OPR BY WS-STOCK-LIQ GIVING WS-LIQUIDITY
-               MULTIPLY WS-NET-OPR BY WS-STOCK-TTA GIVING WS-TTA
-           ELSE
-               MOVE ZERO TO WS-TTA
-               MULTIPLY WS-NET-OPR BY WS-OPTION-TRF GIVING WS-TR-FEE
-               MULTIPLY WS-NET-OPR BY WS-OPTION-LIQ GIVING WS-LIQUIDITY
-               MULTIPLY WS-NET-OPR BY WS-OPTION-REG GIVING WS-REGISTER
-           END-IF.
+           IF WS-STATUS-STK02 = "00"
+             MOVE WFS-STK02-TICKER  TO WS-TICKER
+             MOVE WFS-STK02-QTY     TO WS-QTY-MASK
+             MOVE WFS-STK02-PRICE   TO WS-PRICE-MASK
+             MOVE WFS-STK02-BALANCE TO WS-BALANCE-MASK
+             MOVE WFS-STK02-ACCOUNT TO WS-ACCOUNT
 
-           IF WS-HB = "S" OR WS-HB = "s"
-               MOVE WS-HB-COST TO WS-BROKE-COST
-           ELSE
-               COMPUTE WS-BROKE-COST = WS-NET-OPR * WS-DESK-COST / 100
-           END-IF.
+             DISPLAY WS-TICKER       AT LINE WS-LN COLUMN  1
+             DISPLAY WS-QTY-MASK     AT LINE WS-LN COLUMN 17
+             DISPLAY WS-PRICE-MASK   AT LINE WS-LN COLUMN 28
+             DISPLAY WS-BALANCE-MASK AT LINE WS-LN COLUMN 42
+             DISPLAY WS-ACCOUNT      AT LINE WS-LN COLUMN 60
 
-      **** Calculate taxes
-           MULTIPLY WS-BROKE-COST BY WS-ISS-TX    GIVING WS-ISS.
-           MULTIPLY WS-BROKE-COST BY WS-PIS-TX    GIVING WS-PIS.
-           MULTIPLY WS-BROKE-COST BY WS-COFINS-TX GIVING WS-COFINS.
-           COMPUTE WS-OUTROS = (WS-BROKE-COST + WS-TR-FEE +
-                               WS-LIQUIDITY) * WS-OUTROS-TX.
-           COMPUTE WS-TOT-TX = WS-ISS + WS-PIS + WS-COFINS.
+             IF WS-LN < 21
+                 ADD 1 TO WS-LN
+             ELSE
+                 MOVE 10 TO WS-LN
+
+                 CALL 'showmsg' USING "Continua... Pressione ENTER",
+                                MSGVOID, MSGDELAY
+
+                 DISPLAY CLEAR-SCREEN-PART-00
+                 DISPLAY CLEAR-SCREEN-PART-01
+             END-IF
+             ELSE
+                 IF WS-STATUS-STK02 = "10"
+                     CALL 'showmsg' USING "Fim da custodia atual",
+                                    MSGSTD, MSGDELAY
+                 ELSE
+                     CALL 'showmsg' USING "Erro lendo o arquivo",
+                                    MSGALERT, MSGDELAY
+                 END-IF
+                 MOVE "S" TO WS-FIM-ARQ
+           END-IF.
+
+       RESUMO-DIARIO.
+      *    Resumo por dia das ordens do periodo corrente, a partir do
+      *    sregisters.dat que SORTREG ja gera (ordenado por SRT-KEY,
+      *    cujos 6 digitos iniciais sao a data AAMMDD do pregao).
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY RESUMO-DIARIO-SCR.
+
+           CALL 'SORTREG'.
+
+           OPEN INPUT ARQ-SREG.
+           IF WS-STATUS-SREG = "35"
+               CALL 'showmsg' USING "Nenhuma ordem lancada ainda",
+                              MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 10      TO WS-LN.
+           MOVE ZEROES  TO WS-SREG-DATA-ANT.
+           MOVE ZEROES  TO WS-DIA-COMPRAS WS-DIA-VENDAS.
+           MOVE "S"     TO WS-PRIMEIRO-REG.
+           MOVE "N"     TO WS-FIM-ARQ.
+           PERFORM LST-SREG-SEQ UNTIL WS-FIM-ARQ = "S".
+
+           IF WS-PRIMEIRO-REG = "N"
+               PERFORM IMPRIME-RESUMO-DIA
+           END-IF.
+
+           CLOSE ARQ-SREG.
+
+           CALL 'showmsg' USING "Tecle ENTER para retornar",
+                          MSGVOID, MSGDELAY.
+
+       LST-SREG-SEQ.
+           READ ARQ-SREG AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-SREG = "00"
+               DIVIDE SRT-KEY BY 1000000 GIVING WS-SREG-DATA-ATUAL
+               IF WS-PRIMEIRO-REG = "S"
+                   MOVE WS-SREG-DATA-ATUAL TO WS-SREG-DATA-ANT
+                   MOVE "N" TO WS-PRIMEIRO-REG
+               END-IF
+               IF WS-SREG-DATA-ATUAL NOT = WS-SREG-DATA-ANT
+                   PERFORM IMPRIME-RESUMO-DIA
+                   MOVE ZEROES TO WS-DIA-COMPRAS WS-DIA-VENDAS
+                   MOVE WS-SREG-DATA-ATUAL TO WS-SREG-DATA-ANT
+               END-IF
+               PERFORM ACUMULA-SREG
+           END-IF.
+
+       ACUMULA-SREG.
+      *    Eventos societarios ("A") nao sao compra nem venda; o
+      *    provento que carregam em SRT-NET e renda declarada a
+      *    parte e nao deve distorcer o resumo diario de compra/venda.
+           IF SRT-ORDER = "A" OR SRT-ORDER = "a"
+               CONTINUE
+           ELSE
+               IF SRT-ORDER = "C" OR SRT-ORDER = "c"
+                   ADD SRT-NET TO WS-DIA-COMPRAS
+               ELSE
+                   ADD SRT-NET TO WS-DIA-VENDAS
+               END-IF
+           END-IF.
+
+       IMPRIME-RESUMO-DIA.
+           COMPUTE WS-DIA-RESULTADO = WS-DIA-VENDAS - WS-DIA-COMPRAS.
+           MOVE WS-DIA-COMPRAS   TO WS-DIA-COMPRAS-MASK.
+           MOVE WS-DIA-VENDAS    TO WS-DIA-VENDAS-MASK.
+           MOVE WS-DIA-RESULTADO TO WS-DIA-RESULT-MASK.
+
+           DISPLAY WS-SREG-DIA         AT LINE WS-LN COLUMN  1.
+           DISPLAY "/"                 AT LINE WS-LN COLUMN  3.
+           DISPLAY WS-SREG-MES         AT LINE WS-LN COLUMN  4.
+           DISPLAY "/"                 AT LINE WS-LN COLUMN  6.
+           DISPLAY WS-SREG-ANO         AT LINE WS-LN COLUMN  7.
+           DISPLAY WS-DIA-COMPRAS-MASK AT LINE WS-LN COLUMN 14.
+           DISPLAY WS-DIA-VENDAS-MASK  AT LINE WS-LN COLUMN 30.
+           DISPLAY WS-DIA-RESULT-MASK  AT LINE WS-LN COLUMN 46.
+
+           IF WS-LN < 21
+               ADD 1 TO WS-LN
+           ELSE
+               MOVE 10 TO WS-LN
+               CALL 'showmsg' USING "Continua... Pressione ENTER",
+                              MSGVOID, MSGDELAY
+               DISPLAY CLEAR-SCREEN-PART-00
+               DISPLAY CLEAR-SCREEN-PART-01
+           END-IF.
+           EXIT.
+
+       RECONCILIA-CUSTODIA.
+      *    Compara a posicao informada pela corretora (STK10, um
+      *    extrato exportado pelo usuario) com a custodia apurada
+      *    pelo sistema (STK02, a custodia corrente, nao STK05 que so
+      *    e recalculada quando o job avulso loadcustody/procustody
+      *    roda); a diferenca e CORRETORA - SISTEMA.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY RECON-CUSTODIA-SCR.
+
+           OPEN INPUT STK10.
+           IF WS-STATUS-STK10 = "35"
+               CALL 'showmsg' USING
+                    "Extrato da corretora nao encontrado",
+                    MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0   TO WS-RECON-TOT.
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM LOAD-STK10-SEQ UNTIL WS-FIM-ARQ = "S".
+           CLOSE STK10.
+
+           OPEN INPUT STK02.
+           IF WS-STATUS-STK02 = "35"
+               CALL 'showmsg' USING "Custodia atual nao apurada",
+                    MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 10 TO WS-LN.
+           PERFORM VARYING WS-RECON-SCAN FROM 1 BY 1
+                     UNTIL WS-RECON-SCAN > WS-RECON-TOT
+               PERFORM COMPARA-CUSTODIA-CORRETORA
+           END-PERFORM.
+           CLOSE STK02.
+
+           CALL 'showmsg' USING "Tecle ENTER para retornar",
+                          MSGVOID, MSGDELAY.
+
+       LOAD-STK10-SEQ.
+           READ STK10 AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-STK10 = "00"
+               ADD 1 TO WS-RECON-TOT
+               MOVE WFS-STK10-TICKER TO WS-STK10-TICKER(WS-RECON-TOT)
+               MOVE WFS-STK10-QTY    TO WS-STK10-QTY(WS-RECON-TOT)
+               MOVE WFS-STK10-PRICE  TO WS-STK10-PRICE(WS-RECON-TOT)
+           END-IF.
+
+       COMPARA-CUSTODIA-CORRETORA.
+      *    STK02 agora tem uma linha por conta; soma o saldo de todas
+      *    as contas do ticker para comparar com a posicao
+      *    consolidada que a corretora informa em STK10.
+           MOVE 0 TO WS-RECON-SYS-QTY.
+           MOVE 0 TO WS-RECON-SYS-BAL.
+
+           CLOSE STK02.
+           OPEN INPUT STK02.
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM SOMA-CUSTODIA-TICKER-SEQ UNTIL WS-FIM-ARQ = "S".
+
+           IF WS-RECON-SYS-QTY NOT = 0
+               DIVIDE WS-RECON-SYS-BAL BY WS-RECON-SYS-QTY
+                      GIVING WS-RECON-SYS-PRICE
+           ELSE
+               MOVE 0 TO WS-RECON-SYS-PRICE
+           END-IF.
+
+           COMPUTE WS-RECON-DIF = WS-STK10-QTY(WS-RECON-SCAN)
+                                 - WS-RECON-SYS-QTY.
+           COMPUTE WS-RECON-DIF-PM = WS-STK10-PRICE(WS-RECON-SCAN)
+                                    - WS-RECON-SYS-PRICE.
+
+           MOVE WS-STK10-TICKER(WS-RECON-SCAN) TO WS-TICKER.
+           MOVE WS-STK10-QTY(WS-RECON-SCAN)    TO WS-QTY-MASK.
+           MOVE WS-RECON-SYS-QTY               TO WS-RECON-SYS-MASK.
+           MOVE WS-RECON-DIF                   TO WS-RECON-DIF-MASK.
+           MOVE WS-STK10-PRICE(WS-RECON-SCAN)  TO WS-RECON-PM-CORR-MASK.
+           MOVE WS-RECON-SYS-PRICE             TO WS-RECON-PM-SYS-MASK.
+           MOVE WS-RECON-DIF-PM                TO WS-RECON-DIF-PM-MASK.
+
+           DISPLAY WS-TICKER            AT LINE WS-LN COLUMN  1.
+           DISPLAY WS-QTY-MASK          AT LINE WS-LN COLUMN 12.
+           DISPLAY WS-RECON-SYS-MASK    AT LINE WS-LN COLUMN 24.
+           DISPLAY WS-RECON-DIF-MASK    AT LINE WS-LN COLUMN 36.
+           DISPLAY WS-RECON-PM-CORR-MASK AT LINE WS-LN COLUMN 48.
+           DISPLAY WS-RECON-PM-SYS-MASK AT LINE WS-LN COLUMN 60.
+           DISPLAY WS-RECON-DIF-PM-MASK AT LINE WS-LN COLUMN 72.
+
+           IF WS-LN < 21
+               ADD 1 TO WS-LN
+           ELSE
+               MOVE 10 TO WS-LN
+               CALL 'showmsg' USING "Continua... Pressione ENTER",
+                              MSGVOID, MSGDELAY
+               DISPLAY CLEAR-SCREEN-PART-00
+               DISPLAY CLEAR-SCREEN-PART-01
+           END-IF.
+
+       SOMA-CUSTODIA-TICKER-SEQ.
+           READ STK02 AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-STK02 = "00"
+               IF WFS-STK02-TICKER = WS-STK10-TICKER(WS-RECON-SCAN)
+                   ADD WFS-STK02-QTY     TO WS-RECON-SYS-QTY
+                   ADD WFS-STK02-BALANCE TO WS-RECON-SYS-BAL
+               END-IF
+           END-IF.
+
+       MANTEM-CADASTRO-ATIVOS.
+           MOVE SPACES TO WS-ATIVO-TICKER WS-ATIVO-NOME WS-ATIVO-TIPO
+                          WS-ATIVO-CNPJ WS-ATIVO-SETOR.
+
+           OPEN I-O STK09.
+           IF WS-STATUS-STK09 EQUAL TO "35"
+               CLOSE STK09
+               OPEN OUTPUT STK09
+               CLOSE STK09
+               OPEN I-O STK09
+           END-IF.
+
+           MOVE "N" TO WS-STATUS.
+           PERFORM UNTIL WS-STATUS = "F"
+             DISPLAY CLEAR-SCREEN
+             DISPLAY ATIVO-SCR
+             ACCEPT ATIVO-SCR
+
+             MOVE FUNCTION UPPER-CASE(WS-ATIVO-TICKER)
+                                       TO WS-ATIVO-TICKER
+             MOVE FUNCTION TRIM(WS-ATIVO-TICKER)
+                                       TO WS-ATIVO-TICKER
+             MOVE FUNCTION UPPER-CASE(WS-ATIVO-TIPO) TO WS-ATIVO-TIPO
+
+             IF WS-ATIVO-TICKER = SPACES
+                 MOVE "F" TO WS-STATUS
+             ELSE
+                 IF WS-ATIVO-TIPO NOT = "A" AND WS-ATIVO-TIPO NOT = "F"
+                    AND WS-ATIVO-TIPO NOT = "O"
+                    AND WS-ATIVO-TIPO NOT = "E"
+                     CALL 'showmsg' USING
+                          "Tipo deve ser A, F, O ou E",
+                          MSGALERT, MSGDELAY
+                 ELSE
+                     MOVE WS-ATIVO-TICKER TO WFS-STK09-TICKER
+                     READ STK09 KEY IS WFS-STK09-TICKER
+
+                     MOVE WS-ATIVO-NOME  TO WFS-STK09-NOME
+                     MOVE WS-ATIVO-TIPO  TO WFS-STK09-TIPO
+                     MOVE WS-ATIVO-CNPJ  TO WFS-STK09-CNPJ
+                     MOVE WS-ATIVO-SETOR TO WFS-STK09-SETOR
+
+                     EVALUATE WS-STATUS-STK09
+                         WHEN "23"
+                           WRITE STK09-REGISTER
+                           CALL 'showmsg' USING
+                                "Ativo cadastrado com sucesso",
+                                MSGSTD, MSGDELAY
+                         WHEN "00"
+                           REWRITE STK09-REGISTER
+                           CALL 'showmsg' USING
+                                "Ativo atualizado com sucesso",
+                                MSGSTD, MSGDELAY
+                         WHEN OTHER
+                           CALL 'showmsg' USING
+                                "Erro no cadastro do ativo",
+                                MSGALERT, MSGDELAY
+                     END-EVALUATE
+                 END-IF
+             END-IF
+           END-PERFORM.
+           CLOSE STK09.
+
+       VERIFICA-TICKER-MASTER.
+      **** Um ticker so e aceito em DEF-CUSTODIA-INICIAL/REG-BUY-SELL
+      **** se estiver no cadastro de ativos; se o cadastro ainda nao
+      **** foi criado, a validacao e ignorada para nao travar o uso
+      **** do sistema antes que o cadastro exista.
+           MOVE "N" TO WS-TICKER-CADASTRADO.
+           OPEN INPUT STK09.
+           IF WS-STATUS-STK09 = "35"
+               MOVE "S" TO WS-TICKER-CADASTRADO
+           ELSE
+               MOVE WS-TICKER TO WFS-STK09-TICKER
+               READ STK09 KEY IS WFS-STK09-TICKER
+               IF WS-STATUS-STK09 = "00"
+                   MOVE "S" TO WS-TICKER-CADASTRADO
+               END-IF
+               CLOSE STK09
+           END-IF.
+
+       BUSCA-POSICAO-ATUAL.
+      **** Mostra a posicao atual (STK02, a custodia corrente, nao
+      **** STK05 que so e recalculada pelo job avulso loadcustody/
+      **** procustody) do ticker digitado junto do calculo de custos,
+      **** antes da confirmacao da ordem, o mesmo padrao de OPEN INPUT
+      **** + READ KEY de VERIFICA-TICKER-MASTER.
+           MOVE 0 TO WS-QTY-MASK.
+           MOVE 0 TO WS-PRICE-MASK.
+           MOVE 0 TO WS-BALANCE-MASK.
+
+           OPEN INPUT STK02.
+           IF WS-STATUS-STK02 NOT = "35"
+               MOVE WS-ACCOUNT TO WFS-STK02-ACCOUNT
+               MOVE WS-TICKER  TO WFS-STK02-TICKER
+               READ STK02 KEY IS WFS-STK02-KEY
+               IF WS-STATUS-STK02 = "00"
+                   MOVE WFS-STK02-QTY     TO WS-QTY-MASK
+                   MOVE WFS-STK02-PRICE   TO WS-PRICE-MASK
+                   MOVE WFS-STK02-BALANCE TO WS-BALANCE-MASK
+               END-IF
+               CLOSE STK02
+           END-IF.
+
+           DISPLAY "Posicao atual" AT LINE 7 COLUMN  5.
+           DISPLAY WS-QTY-MASK     AT LINE 7 COLUMN 23.
+           DISPLAY WS-PRICE-MASK   AT LINE 7 COLUMN 38.
+           DISPLAY WS-BALANCE-MASK AT LINE 7 COLUMN 53.
+
+       EXPOSICAO-SETOR-TIPO.
+      **** Soma o saldo de STK02 (custodia corrente, nao STK05 que so
+      **** e recalculada pelo job avulso loadcustody/procustody) por
+      **** setor e tipo, cruzando com o cadastro de ativos (STK09), da
+      **** mesma forma que SUBTOTAL-TICKER-MES agrupa sregisters.dat
+      **** por ativo.
+           MOVE 0 TO WS-EXP-TOT.
+
+           OPEN INPUT STK02.
+           IF WS-STATUS-STK02 = "35"
+               CALL 'showmsg' USING "Custodia atual nao apurada",
+                              MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT STK09.
+
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM LST-EXPOSICAO-SEQ UNTIL WS-FIM-ARQ = "S".
+
+           CLOSE STK02.
+           IF WS-STATUS-STK09 NOT = "35"
+               CLOSE STK09
+           END-IF.
+
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY EXPOSICAO-SCR.
+
+           MOVE 10 TO WS-LN.
+           PERFORM VARYING WS-EXP-SCAN FROM 1 BY 1
+                     UNTIL WS-EXP-SCAN > WS-EXP-TOT
+               MOVE WS-EXP-BALANCE(WS-EXP-SCAN) TO WS-EXP-BAL-MASK
+               DISPLAY WS-EXP-SETOR(WS-EXP-SCAN)
+                                     AT LINE WS-LN COLUMN  1
+               DISPLAY WS-EXP-TIPO(WS-EXP-SCAN)
+                                     AT LINE WS-LN COLUMN 23
+               DISPLAY WS-EXP-BAL-MASK
+                                     AT LINE WS-LN COLUMN 30
+               ADD 1 TO WS-LN
+           END-PERFORM.
+
+           CALL 'showmsg' USING "Tecle ENTER para retornar",
+                          MSGVOID, MSGDELAY.
+
+       LST-EXPOSICAO-SEQ.
+           READ STK02 AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-STK02 = "00"
+               PERFORM BUSCA-SETOR-TIPO-ATIVO
+               PERFORM ACUMULA-EXPOSICAO
+           END-IF.
+
+       BUSCA-SETOR-TIPO-ATIVO.
+           MOVE SPACES TO WS-ATIVO-SETOR.
+           MOVE "?"    TO WS-ATIVO-TIPO.
+           IF WS-STATUS-STK09 NOT = "35"
+               MOVE WFS-STK02-TICKER TO WFS-STK09-TICKER
+               READ STK09 KEY IS WFS-STK09-TICKER
+               IF WS-STATUS-STK09 = "00"
+                   MOVE WFS-STK09-SETOR TO WS-ATIVO-SETOR
+                   MOVE WFS-STK09-TIPO  TO WS-ATIVO-TIPO
+               END-IF
+           END-IF.
+
+       ACUMULA-EXPOSICAO.
+           MOVE 0 TO WS-FLAG-FOUND.
+           PERFORM VARYING WS-EXP-SCAN FROM 1 BY 1
+                     UNTIL WS-EXP-SCAN > WS-EXP-TOT
+
+               IF WS-ATIVO-SETOR = WS-EXP-SETOR(WS-EXP-SCAN) AND
+                  WS-ATIVO-TIPO  = WS-EXP-TIPO(WS-EXP-SCAN)
+                   MOVE 1 TO WS-FLAG-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF WS-NOT-FOUND
+               ADD 1 TO WS-EXP-TOT
+               MOVE WS-ATIVO-SETOR TO WS-EXP-SETOR(WS-EXP-TOT)
+               MOVE WS-ATIVO-TIPO  TO WS-EXP-TIPO(WS-EXP-TOT)
+               MOVE 0              TO WS-EXP-BALANCE(WS-EXP-TOT)
+               MOVE WS-EXP-TOT     TO WS-EXP-SCAN
+           END-IF.
+
+           ADD WFS-STK02-BALANCE TO WS-EXP-BALANCE(WS-EXP-SCAN).
+
+       DEL-ORDER.
+           MOVE ZEROES TO WS-DEL-KEY.
+           MOVE "N"    TO WS-DEL-FOUND.
+           MOVE SPACES TO WS-ORD-ORDER WS-ORD-TICKER.
+           MOVE ZEROES TO WS-ORD-QTY-MASK WS-ORD-PRICE-MASK.
+
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY DEL-ORDER-SCR.
+           ACCEPT DEL-ORDER-SCR.
+
+           IF WS-DEL-KEY = ZEROES
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT STK03.
+           IF WS-STATUS-STK03 EQUAL TO "35"
+               CALL 'showmsg' USING "Nenhuma ordem registrada",
+                              MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT STK03TMP.
+           PERFORM DEL-ORDER-SCAN UNTIL WS-STATUS-STK03 = "10".
+           CLOSE STK03 STK03TMP.
+
+           IF WS-DEL-FOUND NOT = "S"
+               CALL "CBL_DELETE_FILE" USING "stk03.tmp"
+               CALL 'showmsg' USING "Ordem nao encontrada",
+                              MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY DEL-ORDER-SCR.
+           CALL 'showmsg' USING "Confirma exclusao da ordem?",
+                          MSGYESNO, MSGDELAY, WS-QUESTION.
+
+           IF WS-QUESTION NOT = "S"
+               CALL "CBL_DELETE_FILE" USING "stk03.tmp"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM DEL-ORDER-REWRITE-STK03.
+           PERFORM ESTORNA-CUSTODIA-INICIAL.
+
+           CALL "CBL_DELETE_FILE" USING "stk03.tmp".
+           CALL 'showmsg' USING "Ordem excluida com sucesso",
+                          MSGSTD, MSGDELAY.
+
+       DEL-ORDER-SCAN.
+           READ STK03.
+           IF WS-STATUS-STK03 = "00"
+               IF STK03-KEY = WS-DEL-KEY
+                   MOVE "S"          TO WS-DEL-FOUND
+                   MOVE STK03-ORDER  TO WS-ORD-ORDER
+                   MOVE STK03-TICKER TO WS-ORD-TICKER
+                   MOVE STK03-QTY    TO WS-ORD-QTY-MASK
+                   MOVE STK03-PRICE  TO WS-ORD-PRICE-MASK
+                   MOVE STK03-ORDER       TO WS-DEL-ORDER
+                   MOVE STK03-TICKER      TO WS-DEL-TICKER
+                   MOVE STK03-ACCOUNT     TO WS-DEL-ACCOUNT
+                   MOVE STK03-QTY         TO WS-DEL-QTY
+                   MOVE STK03-PRICE       TO WS-DEL-PRICE
+                   MOVE STK03-CORP-FACTOR TO WS-DEL-CORP-FACTOR
+               ELSE
+                   WRITE STK03-TMP-REGISTER FROM STK03-REGISTER
+               END-IF
+           END-IF.
+
+       DEL-ORDER-REWRITE-STK03.
+           OPEN OUTPUT STK03.
+           OPEN INPUT STK03TMP.
+           PERFORM UNTIL WS-STATUS-STK03TMP = "10"
+               READ STK03TMP
+               IF WS-STATUS-STK03TMP = "00"
+                   MOVE STK03-TMP-REGISTER TO STK03-REGISTER
+                   WRITE STK03-REGISTER
+               END-IF
+           END-PERFORM.
+           CLOSE STK03 STK03TMP.
+
+       ESTORNA-CUSTODIA-INICIAL.
+      *    Desfaz em STK02 o efeito que UPD-INITIAL-CUSTODY aplicou
+      *    quando a ordem excluida foi confirmada, senao a custodia
+      *    corrente continuaria refletindo uma ordem que nao existe
+      *    mais em STK03.
+           OPEN I-O STK02.
+           IF WS-STATUS-STK02 = "35"
+               CLOSE STK02
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-DEL-ACCOUNT TO WFS-STK02-ACCOUNT.
+           MOVE WS-DEL-TICKER  TO WFS-STK02-TICKER.
+           READ STK02 KEY IS WFS-STK02-KEY.
+           IF WS-STATUS-STK02 = "00"
+               MOVE "N" TO WS-SALDO-FLAG
+               PERFORM ESTORNA-POSICAO-INICIAL
+               IF WS-SALDO-EXCEDIDO
+                   CALL 'showmsg' USING
+                        "Saldo excede o limite do campo",
+                        MSGALERT, MSGDELAY
+               ELSE
+                   REWRITE STK02-REGISTER
+               END-IF
+           END-IF.
+           CLOSE STK02.
+
+       ESTORNA-POSICAO-INICIAL.
+      *    Inverso de ATUALIZA-POSICAO-INICIAL: estornar uma compra
+      *    tira a quantidade e o financeiro que ela somou e recalcula
+      *    o preco medio sobre o saldo restante; estornar uma venda
+      *    devolve a quantidade e o financeiro ao preco medio atual
+      *    (a venda nao alterou o preco medio quando foi aplicada).
+      *    Estornar um evento societario ("A") desfaz o desdobramento/
+      *    grupamento aplicado por APLICA-SPLIT-STK02, dividindo a
+      *    quantidade e multiplicando o preco medio pelo mesmo fator;
+      *    um provento ("A" com fator zero) nao alterou STK02 quando
+      *    foi lancado, logo seu estorno permanece sem efeito.
+           IF WS-DEL-ORDER = "C" OR WS-DEL-ORDER = "c"
+               COMPUTE WFS-STK02-BALANCE = WFS-STK02-BALANCE
+                                          - (WS-DEL-QTY * WS-DEL-PRICE)
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-SALDO-FLAG
+               END-COMPUTE
+               SUBTRACT WS-DEL-QTY FROM WFS-STK02-QTY
+               IF WFS-STK02-QTY NOT = 0
+                   DIVIDE WFS-STK02-BALANCE BY WFS-STK02-QTY
+                          GIVING WFS-STK02-PRICE
+               ELSE
+                   MOVE 0 TO WFS-STK02-PRICE
+               END-IF
+           ELSE
+               IF WS-DEL-ORDER = "A" OR WS-DEL-ORDER = "a"
+                   IF WS-DEL-CORP-FACTOR NOT = 0
+                       DIVIDE WFS-STK02-QTY BY WS-DEL-CORP-FACTOR
+                              GIVING WFS-STK02-QTY
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-SALDO-FLAG
+                       END-DIVIDE
+                       COMPUTE WFS-STK02-PRICE =
+                               WFS-STK02-PRICE * WS-DEL-CORP-FACTOR
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-SALDO-FLAG
+                       END-COMPUTE
+                       MULTIPLY WFS-STK02-QTY BY WFS-STK02-PRICE
+                                GIVING WFS-STK02-BALANCE
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-SALDO-FLAG
+                       END-MULTIPLY
+                   END-IF
+               ELSE
+                   COMPUTE WFS-STK02-BALANCE = WFS-STK02-BALANCE
+                                     + (WS-DEL-QTY * WFS-STK02-PRICE)
+                       ON SIZE ERROR
+                           MOVE "S" TO WS-SALDO-FLAG
+                   END-COMPUTE
+                   ADD WS-DEL-QTY TO WFS-STK02-QTY
+               END-IF
+           END-IF.
+
+       REG-BUY-SELL.                                  *> Registra Ordens de compra e venda de ativos
+           PERFORM CLEAR-LOCAL-FIELDS.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY COST-CALC-SCREEN.
+
+           MOVE SPACE TO WS-STATUS.
+           PERFORM VARYING WS-CONTADOR FROM 1 BY 1 UNTIL WS-STATUS = "F"
+              MOVE ZERO TO WS-FLAG-FOUND
+              ACCEPT COST-CALC-SCREEN
+
+              MOVE FUNCTION UPPER-CASE(WS-ORDER)   TO WS-ORDER
+              MOVE FUNCTION UPPER-CASE(WS-TICKER)  TO WS-TICKER
+              MOVE FUNCTION UPPER-CASE(WS-HB)      TO WS-HB
+              MOVE FUNCTION UPPER-CASE(WS-DT)      TO WS-DT
+
+              IF WS-TICKER = SPACES
+                  EXIT PERFORM
+              END-IF
+
+              IF WS-ORDER NOT = "C" AND WS-ORDER NOT = "V"
+                CALL 'showmsg' USING "Ordem aceita [C]ompra ou [V]enda",
+                               MSGALERT, MSGDELAY
+                MOVE 1 TO WS-FLAG-FOUND
+              END-IF
+
+              IF WS-QTY = 0
+                CALL 'showmsg' USING "Qtd. deve ser maior que zero",
+                               MSGALERT, MSGDELAY
+                MOVE 1 TO WS-FLAG-FOUND
+              END-IF
+
+              IF WS-PRICE = 0 
+                CALL 'showmsg' USING "Preco deve ser maior que zero",
+                               MSGALERT, MSGDELAY
+                MOVE 1 TO WS-FLAG-FOUND
+              END-IF
+
+              IF WS-DT NOT = "S" AND WS-DT NOT = "N"
+                CALL 'showmsg' USING "DT deve ser [S]im ou [N]ao",
+                               MSGALERT, MSGDELAY
+                MOVE 1 TO WS-FLAG-FOUND
+              END-IF
+
+              IF WS-HB NOT = "S" AND WS-HB NOT = "N"
+                CALL 'showmsg' USING "HB deve ser [S]im ou [N]ao",
+                               MSGALERT, MSGDELAY
+                MOVE 1 TO WS-FLAG-FOUND
+              END-IF
+
+              CALL 'chkdate' USING WS-ANO, WS-MES, WS-DIA, WS-CHK-RETURN
+              IF WS-CHK-RETURN NOT = 0
+                CALL 'showmsg' USING "Data da ordem invalida",
+                               MSGALERT, MSGDELAY
+                MOVE 1 TO WS-FLAG-FOUND
+              END-IF
+
+              PERFORM VERIFICA-TICKER-MASTER
+              IF NOT WS-TICKER-OK
+                CALL 'showmsg' USING
+                     "Ticker nao cadastrado no cadastro de ativos",
+                     MSGALERT, MSGDELAY
+                MOVE 1 TO WS-FLAG-FOUND
+              END-IF
+
+              IF WS-NOT-FOUND       *> Nenhum erro encontrado na entrada
+                 PERFORM BUSCA-POSICAO-ATUAL
+                 PERFORM CALCULA
+
+                 IF WS-SALDO-EXCEDIDO
+                    CALL 'showmsg' USING
+                         "Saldo excede o limite do campo",
+                         MSGALERT, MSGDELAY
+                    PERFORM CLEAR-LOCAL-FIELDS
+                 ELSE
+                 IF WS-HB-COST NOT = WFS-HB-COST
+                    OR WS-DESK-COST NOT = WFS-DESK-COST
+                    PERFORM UPDATE-BROKE-COST
+                 END-IF
+
+                 DISPLAY COST-CALC-SCREEN
+
+                 CALL 'showmsg' USING "Confirma lancamento?",
+                                MSGYESNO, MSGDELAY, WS-QUESTION
+
+                 IF WS-QUESTION = "S"
+                    PERFORM UPD-REGISTER
+                    PERFORM UPD-INITIAL-CUSTODY
+                    CALL 'showmsg' USING "Registro incluido",
+                                   MSGSTD, MSGDELAY
+                    ELSE
+                        PERFORM CLEAR-LOCAL-FIELDS
+                 END-IF
+                 END-IF
+
+                 CALL 'showmsg' USING "Incluir novo registro",
+                                MSGYESNO, MSGDELAY, WS-QUESTION
+                 IF WS-QUESTION NOT = "S"
+                    MOVE "F" TO WS-STATUS
+                 END-IF
+              END-IF
+            
+              PERFORM CLEAR-LOCAL-FIELDS
+           END-PERFORM.
+
+       REG-EVENTO-CORP.                     *> Registra eventos corporativos (split/grupamento/dividendo)
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY CORP-ACTION-SCR.
+
+           MOVE SPACE TO WS-STATUS.
+           PERFORM UNTIL WS-STATUS = "F"
+              MOVE ZERO   TO WS-FLAG-FOUND
+              MOVE SPACES TO WS-TICKER WS-CORP-TIPO
+              MOVE ZEROES TO WS-CORP-FACTOR WS-CORP-VALOR
+              ACCEPT CORP-ACTION-SCR
+
+              MOVE FUNCTION UPPER-CASE(WS-TICKER)    TO WS-TICKER
+              MOVE FUNCTION UPPER-CASE(WS-CORP-TIPO) TO WS-CORP-TIPO
+
+              IF WS-TICKER = SPACES
+                  MOVE "F" TO WS-STATUS
+              ELSE
+                  IF NOT WS-CORP-SPLIT AND NOT WS-CORP-DIV
+                    CALL 'showmsg' USING
+                         "Tipo deve ser [S]plit/Grup. ou [D]ividendo",
+                         MSGALERT, MSGDELAY
+                    MOVE 1 TO WS-FLAG-FOUND
+                  END-IF
+
+                  IF WS-CORP-SPLIT AND WS-CORP-FACTOR = 0
+                    CALL 'showmsg' USING
+                         "Fator deve ser maior que zero",
+                         MSGALERT, MSGDELAY
+                    MOVE 1 TO WS-FLAG-FOUND
+                  END-IF
+
+                  IF WS-CORP-DIV AND WS-CORP-VALOR = 0
+                    CALL 'showmsg' USING
+                         "Valor deve ser maior que zero",
+                         MSGALERT, MSGDELAY
+                    MOVE 1 TO WS-FLAG-FOUND
+                  END-IF
+
+                  CALL 'chkdate' USING WS-ANO, WS-MES, WS-DIA,
+                                       WS-CHK-RETURN
+                  IF WS-CHK-RETURN NOT = 0
+                    CALL 'showmsg' USING "Data do evento invalida",
+                                   MSGALERT, MSGDELAY
+                    MOVE 1 TO WS-FLAG-FOUND
+                  END-IF
+
+                  PERFORM VERIFICA-TICKER-MASTER
+                  IF NOT WS-TICKER-OK
+                    CALL 'showmsg' USING
+                         "Ticker nao cadastrado no cadastro de ativos",
+                         MSGALERT, MSGDELAY
+                    MOVE 1 TO WS-FLAG-FOUND
+                  END-IF
+
+                  IF WS-NOT-FOUND          *> Nenhum erro na entrada
+                     CALL 'showmsg' USING "Confirma lancamento?",
+                                    MSGYESNO, MSGDELAY, WS-QUESTION
+
+                     IF WS-QUESTION = "S"
+                        PERFORM UPD-EVENTO-CORP
+                        CALL 'showmsg' USING "Evento registrado",
+                                       MSGSTD, MSGDELAY
+                     END-IF
+
+                     CALL 'showmsg' USING "Incluir novo evento?",
+                                    MSGYESNO, MSGDELAY, WS-QUESTION
+                     IF WS-QUESTION NOT = "S"
+                        MOVE "F" TO WS-STATUS
+                     END-IF
+                  END-IF
+              END-IF
+           END-PERFORM.
+
+       UPD-EVENTO-CORP.
+           MOVE 0 TO WS-CORP-QTY-AJUSTE.
+           IF WS-CORP-SPLIT
+               PERFORM APLICA-SPLIT-STK02
+           END-IF.
+
+           ACCEPT WS-TIME FROM TIME.
+           STRING
+              WS-ANO
+              WS-MES
+              WS-DIA
+              WS-HORA
+              WS-MINUTO
+              WS-SEGUNDO
+              DELIMITED BY SIZE
+              INTO WS-KEY
+           END-STRING.
+
+           OPEN EXTEND STK03.
+           IF WS-STATUS-STK03 = "35"
+               OPEN OUTPUT STK03
+           END-IF.
+
+           MOVE WS-KEY       TO STK03-KEY.
+           MOVE "A"          TO STK03-ORDER.
+           MOVE WS-TICKER    TO STK03-TICKER.
+           MOVE WS-CORP-TIPO TO STK03-CORP-ACTION.
+           MOVE SPACE        TO STK03-CATEGORY.
+           MOVE WS-ACCOUNT   TO STK03-ACCOUNT.
+           MOVE WS-OPERATOR  TO STK03-OPERATOR.
+           PERFORM CALCULA-DATA-LIQUIDACAO.
+           MOVE WS-SETTLE-DATE-NUM TO STK03-SETTLE-DATE.
+
+           EVALUATE TRUE
+               WHEN WS-CORP-SPLIT
+                   MOVE WS-CORP-FACTOR     TO STK03-CORP-FACTOR
+                   MOVE WS-CORP-QTY-AJUSTE TO STK03-QTY
+                   MOVE WS-CORP-LAST-PRICE TO STK03-AVPRICE
+                   MOVE 0 TO STK03-PRICE STK03-IRRF STK03-COST
+                             STK03-NET
+               WHEN WS-CORP-DIV
+                   MOVE 0 TO STK03-CORP-FACTOR STK03-QTY STK03-PRICE
+                             STK03-IRRF STK03-COST STK03-AVPRICE
+                   MOVE WS-CORP-VALOR TO STK03-NET
+           END-EVALUATE.
+
+           WRITE STK03-REGISTER.
+           CLOSE STK03.
+
+       APLICA-SPLIT-STK02.
+      **** Desdobramento/grupamento ajusta a quantidade e o preco
+      **** medio na custodia (STK02), mantendo o saldo financeiro
+      **** inalterado, a mesma logica de recalculo de preco medio
+      **** que ATUALIZA-POSICAO-INICIAL aplica para compra/venda. O
+      **** evento vale para o ticker em todas as contas, por isso
+      **** percorre o arquivo inteiro em vez de ler por chave (a
+      **** chave de STK02 agora e CONTA+TICKER, nao so o ticker);
+      **** STK03-QTY do lancamento do evento soma o ajuste de todas
+      **** as contas atingidas, e STK03-AVPRICE fica com o preco
+      **** medio recalculado da ultima conta processada.
+           OPEN I-O STK02.
+           IF WS-STATUS-STK02 = "35"
+               CLOSE STK02
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM APLICA-SPLIT-STK02-SEQ UNTIL WS-FIM-ARQ = "S".
+
+           CLOSE STK02.
+
+       APLICA-SPLIT-STK02-SEQ.
+           READ STK02 NEXT RECORD AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-STK02 = "00" AND WFS-STK02-TICKER = WS-TICKER
+               MOVE "N" TO WS-SALDO-FLAG
+               COMPUTE WS-CORP-QTY-DELTA =
+                       (WFS-STK02-QTY * WS-CORP-FACTOR) - WFS-STK02-QTY
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-SALDO-FLAG
+               END-COMPUTE
+               COMPUTE WFS-STK02-QTY = WFS-STK02-QTY * WS-CORP-FACTOR
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-SALDO-FLAG
+               END-COMPUTE
+               IF WFS-STK02-QTY NOT = 0
+                   DIVIDE WFS-STK02-PRICE BY WS-CORP-FACTOR
+                          GIVING WFS-STK02-PRICE
+                       ON SIZE ERROR
+                           MOVE "S" TO WS-SALDO-FLAG
+                   END-DIVIDE
+               ELSE
+                   MOVE 0 TO WFS-STK02-PRICE
+               END-IF
+               MULTIPLY WFS-STK02-QTY BY WFS-STK02-PRICE
+                        GIVING WFS-STK02-BALANCE
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-SALDO-FLAG
+               END-MULTIPLY
+               IF WS-SALDO-EXCEDIDO
+                   CALL 'showmsg' USING
+                        "Saldo excede o limite do campo",
+                        MSGALERT, MSGDELAY
+               ELSE
+                   REWRITE STK02-REGISTER
+                   ADD WS-CORP-QTY-DELTA  TO WS-CORP-QTY-AJUSTE
+                   MOVE WFS-STK02-PRICE   TO WS-CORP-LAST-PRICE
+               END-IF
+           END-IF.
+
+       BACKUP-DADOS.
+      **** Copia STK01 a STK05 para arquivos datados antes de uma
+      **** operacao que regrava esses arquivos (fechamento de mes,
+      **** rollover de ano fiscal, etc.), um ponto de recuperacao
+      **** sob demanda.
+           ACCEPT WS-DATA-BACKUP FROM DATE.
+           STRING WS-BKP-ANO WS-BKP-MES WS-BKP-DIA DELIMITED BY SIZE
+                  INTO WS-BACKUP-SUFIXO
+           END-STRING.
+
+           PERFORM BACKUP-ARQUIVO-STK01.
+           PERFORM BACKUP-ARQUIVO-STK02.
+           PERFORM BACKUP-ARQUIVO-STK03.
+           PERFORM BACKUP-ARQUIVO-STK04.
+           PERFORM BACKUP-ARQUIVO-STK05.
+
+           CALL 'showmsg' USING "Backup concluido com sucesso",
+                          MSGSTD, MSGDELAY.
+
+       EXPORTA-REGISTROS.
+      **** Gera ordens.csv e custodia.csv a partir de STK03/STK02,
+      **** para planilhas e ferramentas externas de acompanhamento.
+           CALL 'EXPORTREG'.
+           CALL 'showmsg' USING
+                "Exportacao gerada em ordens.csv e custodia.csv",
+                MSGSTD, MSGDELAY.
+
+       BACKUP-ARQUIVO-STK01.
+           OPEN INPUT STK01.
+           IF WS-STATUS-STK01 = "35"
+               EXIT PARAGRAPH
+           END-IF.
+           STRING "stk01_" WS-BACKUP-SUFIXO ".bak" DELIMITED BY SIZE
+                  INTO WS-BACKUP-NOME
+           END-STRING.
+           OPEN OUTPUT ARQ-BACKUP.
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM COPIA-STK01-SEQ UNTIL WS-FIM-ARQ = "S".
+           CLOSE STK01.
+           CLOSE ARQ-BACKUP.
+
+       COPIA-STK01-SEQ.
+           READ STK01 AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-STK01 = "00"
+               MOVE STK01-REGISTER TO BACKUP-LINE
+               WRITE BACKUP-LINE
+           END-IF.
+
+       BACKUP-ARQUIVO-STK02.
+           OPEN INPUT STK02.
+           IF WS-STATUS-STK02 = "35"
+               EXIT PARAGRAPH
+           END-IF.
+           STRING "stk02_" WS-BACKUP-SUFIXO ".bak" DELIMITED BY SIZE
+                  INTO WS-BACKUP-NOME
+           END-STRING.
+           OPEN OUTPUT ARQ-BACKUP.
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM COPIA-STK02-SEQ UNTIL WS-FIM-ARQ = "S".
+           CLOSE STK02.
+           CLOSE ARQ-BACKUP.
+
+       COPIA-STK02-SEQ.
+           READ STK02 AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-STK02 = "00"
+               MOVE STK02-REGISTER TO BACKUP-LINE
+               WRITE BACKUP-LINE
+           END-IF.
+
+       BACKUP-ARQUIVO-STK03.
+           OPEN INPUT STK03.
+           IF WS-STATUS-STK03 = "35"
+               EXIT PARAGRAPH
+           END-IF.
+           STRING "stk03_" WS-BACKUP-SUFIXO ".bak" DELIMITED BY SIZE
+                  INTO WS-BACKUP-NOME
+           END-STRING.
+           OPEN OUTPUT ARQ-BACKUP.
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM COPIA-STK03-SEQ UNTIL WS-FIM-ARQ = "S".
+           CLOSE STK03.
+           CLOSE ARQ-BACKUP.
+
+       COPIA-STK03-SEQ.
+           READ STK03 AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-STK03 = "00"
+               MOVE STK03-REGISTER TO BACKUP-LINE
+               WRITE BACKUP-LINE
+           END-IF.
+
+       BACKUP-ARQUIVO-STK04.
+           OPEN INPUT STK04.
+           IF WS-STATUS-STK04 = "35"
+               EXIT PARAGRAPH
+           END-IF.
+           STRING "stk04_" WS-BACKUP-SUFIXO ".bak" DELIMITED BY SIZE
+                  INTO WS-BACKUP-NOME
+           END-STRING.
+           OPEN OUTPUT ARQ-BACKUP.
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM COPIA-STK04-SEQ UNTIL WS-FIM-ARQ = "S".
+           CLOSE STK04.
+           CLOSE ARQ-BACKUP.
+
+       COPIA-STK04-SEQ.
+           READ STK04 AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-STK04 = "00"
+               MOVE STK04-REGISTER TO BACKUP-LINE
+               WRITE BACKUP-LINE
+           END-IF.
+
+       BACKUP-ARQUIVO-STK05.
+           OPEN INPUT STK05.
+           IF WS-STATUS-STK05 = "35"
+               EXIT PARAGRAPH
+           END-IF.
+           STRING "stk05_" WS-BACKUP-SUFIXO ".bak" DELIMITED BY SIZE
+                  INTO WS-BACKUP-NOME
+           END-STRING.
+           OPEN OUTPUT ARQ-BACKUP.
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM COPIA-STK05-SEQ UNTIL WS-FIM-ARQ = "S".
+           CLOSE STK05.
+           CLOSE ARQ-BACKUP.
+
+       COPIA-STK05-SEQ.
+           READ STK05 AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-STK05 = "00"
+               MOVE STK05-REGISTER TO BACKUP-LINE
+               WRITE BACKUP-LINE
+           END-IF.
+
+       ENDPROGRAM.
+           STOP RUN.
+
+       CALCULA.
+           MOVE "N" TO WS-SALDO-FLAG.
+
+      **** Classifica o ativo (comum/day-trade/FII) antes de tudo, ja
+      **** que FIIs tem suas proprias regras de emolumentos e de IRRF
+      **** e nao podem cair na mesma regra generica das acoes.
+           PERFORM CLASSIFICA-CATEGORIA.
+
+      **** Dentro das acoes/FIIs, ainda distingue acao de opcao pelo
+      **** formato do ticker (opcoes terminam em letra+numero na
+      **** posicao 5, ex. PETR4 x PETRG123).
+           MOVE WS-TICKER(5:1) TO WS-CHK-STOCK.
+           IF WS-CHK-STOCK IS NUMERIC
+               SET WS-STOCK-SELECT TO TRUE
+           ELSE
+               SET WS-OPTION-SELECT TO TRUE
+           END-IF.
+
+      **** Start calculations
+           MULTIPLY WS-QTY BY WS-PRICE GIVING WS-NET-OPR
+               ON SIZE ERROR
+                   MOVE "S" TO WS-SALDO-FLAG
+           END-MULTIPLY.
+           IF WS-SALDO-EXCEDIDO
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-CATEGORIA = "F"
+               MOVE ZERO TO WS-REGISTER
+               MULTIPLY WS-NET-OPR BY WS-STOCK-TRF GIVING WS-TR-FEE
+               MULTIPLY WS-NET-OPR BY WS-STOCK-LIQ GIVING WS-LIQUIDITY
+               MULTIPLY WS-NET-OPR BY WS-STOCK-TTA GIVING WS-TTA
+           ELSE
+               IF WS-STOCK-SELECT
+                   MOVE ZERO TO WS-REGISTER
+                   MULTIPLY WS-NET-OPR BY WS-STOCK-TRF GIVING WS-TR-FEE
+                   MULTIPLY WS-NET-OPR BY WS-STOCK-LIQ
+                                         GIVING WS-LIQUIDITY
+                   MULTIPLY WS-NET-OPR BY WS-STOCK-TTA GIVING WS-TTA
+               ELSE
+                   MOVE ZERO TO WS-TTA
+                   MULTIPLY WS-NET-OPR BY WS-OPTION-TRF GIVING WS-TR-FEE
+                   MULTIPLY WS-NET-OPR BY WS-OPTION-LIQ
+                                         GIVING WS-LIQUIDITY
+                   MULTIPLY WS-NET-OPR BY WS-OPTION-REG
+                                         GIVING WS-REGISTER
+               END-IF
+           END-IF.
+
+           IF WS-HB = "S" OR WS-HB = "s"
+               MOVE WS-HB-COST TO WS-BROKE-COST
+           ELSE
+               COMPUTE WS-BROKE-COST = WS-NET-OPR * WS-DESK-COST / 100
+           END-IF.
+
+      **** Calculate taxes
+           MULTIPLY WS-BROKE-COST BY WS-ISS-TX    GIVING WS-ISS.
+           MULTIPLY WS-BROKE-COST BY WS-PIS-TX    GIVING WS-PIS.
+           MULTIPLY WS-BROKE-COST BY WS-COFINS-TX GIVING WS-COFINS.
+           COMPUTE WS-OUTROS = (WS-BROKE-COST + WS-TR-FEE +
+                               WS-LIQUIDITY) * WS-OUTROS-TX.
+           COMPUTE WS-TOT-TX = WS-ISS + WS-PIS + WS-COFINS.
 
            COMPUTE WS-TOTAL-COSTS = WS-LIQUIDITY + WS-REGISTER
                                     + WS-TR-FEE + WS-TTA
@@ -709,15 +2480,28 @@
 
 
       **** Calculate Income Tax (snitch)
+      **** FIIs nao tem retencao de IRRF na fonte sobre a venda (o
+      **** imposto sobre o ganho de FII e apurado e pago via DARF no
+      **** fechamento do mes, nao retido na alienacao como acoes).
            IF WS-ORDER = "S" OR WS-ORDER = "s"
-               IF WS-DT = "S" OR WS-DT = "s"
-                   MULTIPLY WS-NET-OPR BY WS-IRRF-DT GIVING WS-IRRF
+               IF WS-CATEGORIA = "F"
+                   MOVE ZERO TO WS-IRRF
                ELSE
-                   MULTIPLY WS-NET-OPR BY WS-IRRF-ST GIVING WS-IRRF
+                   IF WS-DT = "S" OR WS-DT = "s"
+                       MULTIPLY WS-NET-OPR BY WS-IRRF-DT GIVING WS-IRRF
+                   ELSE
+                       MULTIPLY WS-NET-OPR BY WS-IRRF-ST GIVING WS-IRRF
+                   END-IF
                END-IF
                COMPUTE WS-NET = WS-NET-OPR - WS-TOTAL-COSTS
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-SALDO-FLAG
+               END-COMPUTE
            ELSE
                COMPUTE WS-NET = WS-NET-OPR + WS-TOTAL-COSTS
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-SALDO-FLAG
+               END-COMPUTE
            END-IF.
 
       **** Calculate average price
@@ -725,22 +2509,144 @@
 
            EXIT.
 
+       INIT-DATA-FILES.
+      *    Garante que STK02/03/04/05 ja existam na primeira execucao,
+      *    do mesmo jeito que FLSTK03 faz para STK03 isoladamente:
+      *    abre para leitura e, se o status vier "35" (arquivo
+      *    inexistente), cria um arquivo vazio em seu lugar.
+           OPEN INPUT STK02.
+           IF WS-STATUS-STK02 = "35"
+               OPEN OUTPUT STK02
+           END-IF.
+           CLOSE STK02.
+
+           OPEN INPUT STK03.
+           IF WS-STATUS-STK03 = "35"
+               OPEN OUTPUT STK03
+           END-IF.
+           CLOSE STK03.
+
+           OPEN INPUT STK04.
+           IF WS-STATUS-STK04 = "35"
+               OPEN OUTPUT STK04
+           END-IF.
+           CLOSE STK04.
+
+           OPEN INPUT STK05.
+           IF WS-STATUS-STK05 = "35"
+               OPEN OUTPUT STK05
+           END-IF.
+           CLOSE STK05.
+           EXIT.
+
+       VERIFICA-MODO-BATCH.
+      *    Presenca de "batchmes.par" dispara o fechamento do mes sem
+      *    tela, para rodar via agendador; o arquivo traz na mesma
+      *    linha a confirmacao ("S"/"N") e o operador responsavel,
+      *    os dois dados que o fluxo interativo colheria via tela.
+           MOVE "N" TO WS-MODO-BATCH.
+           OPEN INPUT ARQ-BATCH-PARM.
+           IF WS-STATUS-BATCH-PARM = "00"
+               READ ARQ-BATCH-PARM
+               IF WS-STATUS-BATCH-PARM = "00"
+                   AND BATCH-PARM-CONFIRMA = "S"
+                   MOVE "S" TO WS-MODO-BATCH
+                   MOVE BATCH-PARM-OPERADOR TO WS-OPERATOR
+               END-IF
+               CLOSE ARQ-BATCH-PARM
+           END-IF.
+           EXIT.
+
+       LOAD-RATES.
+           OPEN INPUT STK06.
+           IF WS-STATUS-STK06 IS EQUAL TO "35"
+             PERFORM CREATE-DEFAULT-RATES
+             GO TO LOAD-RATES
+           END-IF.
+           READ STK06.
+           MOVE WFS-STK06-STOCK-TRF      TO WS-STOCK-TRF.
+           MOVE WFS-STK06-STOCK-LIQ      TO WS-STOCK-LIQ.
+           MOVE WFS-STK06-STOCK-TTA      TO WS-STOCK-TTA.
+           MOVE WFS-STK06-OPTION-TRF     TO WS-OPTION-TRF.
+           MOVE WFS-STK06-OPTION-LIQ     TO WS-OPTION-LIQ.
+           MOVE WFS-STK06-OPTION-REG     TO WS-OPTION-REG.
+           MOVE WFS-STK06-ISS-TX         TO WS-ISS-TX.
+           MOVE WFS-STK06-PIS-TX         TO WS-PIS-TX.
+           MOVE WFS-STK06-COFINS-TX      TO WS-COFINS-TX.
+           MOVE WFS-STK06-OUTROS-TX      TO WS-OUTROS-TX.
+           MOVE WFS-STK06-IRRF-DT        TO WS-IRRF-DT.
+           MOVE WFS-STK06-IRRF-ST        TO WS-IRRF-ST.
+           MOVE WFS-STK06-TX-SWING       TO WS-TX-SWING.
+           MOVE WFS-STK06-TX-DAYTRADE    TO WS-TX-DAYTRADE.
+           MOVE WFS-STK06-TX-FII         TO WS-TX-FII.
+           MOVE WFS-STK06-ISENCAO-MENSAL TO WS-ISENCAO-MENSAL.
+           CLOSE STK06.
+
+       CREATE-DEFAULT-RATES.
+      *    Valores de B3/IRRF vigentes na implantacao; ficam em STK06
+      *    para poderem ser revistos sem recompilar o programa.
+           OPEN OUTPUT STK06.
+           MOVE 0,00005     TO WFS-STK06-STOCK-TRF.
+           MOVE 0,00022371  TO WFS-STK06-STOCK-LIQ.
+           MOVE 0,00002591  TO WFS-STK06-STOCK-TTA.
+           MOVE 0,00037     TO WFS-STK06-OPTION-TRF.
+           MOVE 0,00027469  TO WFS-STK06-OPTION-LIQ.
+           MOVE 0,00070     TO WFS-STK06-OPTION-REG.
+           MOVE 0,05        TO WFS-STK06-ISS-TX.
+           MOVE 0,0065      TO WFS-STK06-PIS-TX.
+           MOVE 0,04        TO WFS-STK06-COFINS-TX.
+           MOVE 0,059       TO WFS-STK06-OUTROS-TX.
+           MOVE 0,01        TO WFS-STK06-IRRF-DT.
+           MOVE 0,00005     TO WFS-STK06-IRRF-ST.
+           MOVE 0,15        TO WFS-STK06-TX-SWING.
+           MOVE 0,20        TO WFS-STK06-TX-DAYTRADE.
+           MOVE 0,20        TO WFS-STK06-TX-FII.
+           MOVE 20000,00    TO WFS-STK06-ISENCAO-MENSAL.
+           WRITE STK06-REGISTER.
+           CLOSE STK06.
+           EXIT.
+
        CREATE-DEFAULT-FILE.
+           ACCEPT WS-DATA-BROKE-COST FROM DATE.
            OPEN OUTPUT STK01.
+           MOVE WS-BC-ANO TO WFS-STK01-EFF-ANO.
+           MOVE WS-BC-MES TO WFS-STK01-EFF-MES.
+           MOVE WS-BC-DIA TO WFS-STK01-EFF-DIA.
            MOVE 4,90 TO WFS-HB-COST.
            MOVE 0,50 TO WFS-DESK-COST.
+           MOVE 3,0  TO WFS-MSG-DELAY.
            WRITE STK01-REGISTER.
            CLOSE STK01.
            EXIT.
 
        UPDATE-BROKE-COST.
-           OPEN OUTPUT STK01.
+      *    Cada alteracao de custo vira um novo registro no fim de
+      *    STK01 (OPEN EXTEND), em vez de sobrescrever o anterior;
+      *    LOAD-DATA sempre le o arquivo inteiro e fica com o ultimo
+      *    registro, que e o vigente.
+           ACCEPT WS-DATA-BROKE-COST FROM DATE.
+           OPEN EXTEND STK01.
+           IF WS-STATUS-STK01 = "35"
+               OPEN OUTPUT STK01
+           END-IF.
+           MOVE WS-BC-ANO  TO WFS-STK01-EFF-ANO.
+           MOVE WS-BC-MES  TO WFS-STK01-EFF-MES.
+           MOVE WS-BC-DIA  TO WFS-STK01-EFF-DIA.
            MOVE WS-HB-COST TO WFS-HB-COST.
            MOVE WS-DESK-COST TO WFS-DESK-COST.
+           MOVE MSGDELAY TO WFS-MSG-DELAY.
            WRITE STK01-REGISTER.
            CLOSE STK01.
            EXIT.
 
+       LOAD-STK01-SEQ.
+           READ STK01 AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-STK01 = "00"
+               MOVE WFS-HB-COST   TO WS-HB-COST
+               MOVE WFS-DESK-COST TO WS-DESK-COST
+               MOVE WFS-MSG-DELAY TO MSGDELAY
+           END-IF.
+
        CLEAR-LOCAL-FIELDS.
            MOVE SPACES TO WS-ORDER WS-TICKER WS-HB WS-DT.
            MOVE ZEROES TO WS-QTY WS-PRICE.
@@ -762,6 +2668,22 @@
            MOVE 0 TO WS-PREJ-COM-INI WS-PREJ-DT-INI WS-PREJ-FII-INI. 
            MOVE 0 TO WS-IRRF-COM-INI WS-IRRF-DT-INI WS-IRRF-FII-INI.
 
+       AVANCA-PERIODO-INICIAL.
+      *    Fechado o mes corrente, a data inicial passa a ser o
+      *    primeiro dia do mes seguinte; senao o proximo fechamento
+      *    reprocessaria o mesmo periodo e gravaria STK08/STK11 com a
+      *    competencia repetida (ver GRAVA-FECHAMENTO-STK08/GRAVA-DARF,
+      *    chamados antes desta performance com a competencia que
+      *    acabou de ser fechada).
+           IF WS-MES-INICIAL = 12
+               MOVE 1 TO WS-MES-INICIAL
+               ADD 1 TO WS-ANO-INICIAL
+           ELSE
+               ADD 1 TO WS-MES-INICIAL
+           END-IF.
+           MOVE 1 TO WS-DIA-INICIAL.
+           EXIT.
+
        UPD-INITIAL-LOSS.
            OPEN OUTPUT STK04.
            MOVE WS-ANO-INICIAL  TO WFS-ANO-INICIAL.
@@ -804,28 +2726,125 @@
                OPEN I-O STK02
            END-IF.
 
-           MOVE WS-TICKER TO WFS-STK02-TICKER.
-           READ STK02 KEY IS WFS-STK02-TICKER
+           MOVE WS-ACCOUNT TO WFS-STK02-ACCOUNT.
+           MOVE WS-TICKER  TO WFS-STK02-TICKER.
+           READ STK02 KEY IS WFS-STK02-KEY
+
+           MOVE "N" TO WS-SALDO-FLAG.
 
-           MOVE WS-QTY    TO WFS-STK02-QTY
-           MOVE WS-PRICE  TO WFS-STK02-PRICE
-           MOVE WS-NET    TO WFS-STK02-BALANCE
- 
            EVALUATE WS-STATUS-STK02
                WHEN "23"
-                 WRITE STK02-REGISTER   
-                 CALL 'showmsg' USING "Novo ativo incluido com sucesso",
-                                MSGSTD, MSGDELAY
+                 MOVE WS-QTY    TO WFS-STK02-QTY
+                 MOVE WS-PRICE  TO WFS-STK02-PRICE
+                 MULTIPLY WS-QTY BY WS-PRICE GIVING WFS-STK02-BALANCE
+                     ON SIZE ERROR
+                         MOVE "S" TO WS-SALDO-FLAG
+                 END-MULTIPLY
+                 IF WS-SALDO-EXCEDIDO
+                     CALL 'showmsg' USING
+                          "Saldo excede o limite do campo",
+                          MSGALERT, MSGDELAY
+                 ELSE
+                     WRITE STK02-REGISTER
+                     CALL 'showmsg' USING
+                          "Novo ativo incluido com sucesso",
+                          MSGSTD, MSGDELAY
+                 END-IF
                WHEN "00"
-                 REWRITE STK02-REGISTER
-                 CALL 'showmsg' USING "Ativo atualizado com sucesso",
-                                MSGSTD, MSGDELAY
-               WHEN OTHER 
+                 PERFORM ATUALIZA-POSICAO-INICIAL
+                 IF WS-SALDO-EXCEDIDO
+                     CALL 'showmsg' USING
+                          "Saldo excede o limite do campo",
+                          MSGALERT, MSGDELAY
+                 ELSE
+                     REWRITE STK02-REGISTER
+                     CALL 'showmsg' USING
+                          "Ativo atualizado com sucesso",
+                          MSGSTD, MSGDELAY
+                 END-IF
+               WHEN OTHER
                  CALL 'showmsg' USING "Erro na inclusao do ativo",
                                 MSGALERT, MSGDELAY
            END-EVALUATE.
            CLOSE STK02.
 
+       ATUALIZA-POSICAO-INICIAL.
+      *    Compra aumenta a posicao e recalcula o preco medio
+      *    ponderado; venda reduz a posicao mantendo o preco
+      *    medio inalterado (mesma regra usada por loadcustody
+      *    ao aplicar as ordens de STK03 sobre a custodia atual).
+           IF WS-ORDER = "C" OR WS-ORDER = "c"
+               COMPUTE WFS-STK02-BALANCE = WFS-STK02-BALANCE
+                                          + (WS-QTY * WS-PRICE)
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-SALDO-FLAG
+               END-COMPUTE
+               ADD WS-QTY TO WFS-STK02-QTY
+               IF WFS-STK02-QTY NOT = 0
+                   DIVIDE WFS-STK02-BALANCE BY WFS-STK02-QTY
+                          GIVING WFS-STK02-PRICE
+               END-IF
+           ELSE
+               COMPUTE WFS-STK02-BALANCE = WFS-STK02-BALANCE
+                                          - (WS-QTY * WFS-STK02-PRICE)
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-SALDO-FLAG
+               END-COMPUTE
+               SUBTRACT WS-QTY FROM WFS-STK02-QTY
+               IF WFS-STK02-QTY = 0
+                   MOVE 0 TO WFS-STK02-PRICE
+                   MOVE 0 TO WFS-STK02-BALANCE
+               END-IF
+           END-IF.
+
+       CALCULA-DATA-LIQUIDACAO.
+      **** Liquidacao D+2 a partir da data do pregao (regra B3 para
+      **** acoes/FIIs); sem ajuste de feriado/fim de semana, assim
+      **** como o vencimento do DARF em CALCULA-VENCIMENTO-DARF.
+           MOVE WS-DIA TO WS-SETTLE-DIA.
+           MOVE WS-MES TO WS-SETTLE-MES.
+           MOVE WS-ANO TO WS-SETTLE-ANO.
+
+           PERFORM CARREGA-DIAS-MES-LIQUIDACAO.
+           ADD 2 TO WS-SETTLE-DIA.
+
+           IF WS-SETTLE-DIA > WS-LIQ-MES-DIAS(WS-SETTLE-MES)
+               SUBTRACT WS-LIQ-MES-DIAS(WS-SETTLE-MES)
+                   FROM WS-SETTLE-DIA
+               ADD 1 TO WS-SETTLE-MES
+               IF WS-SETTLE-MES > 12
+                   MOVE 1 TO WS-SETTLE-MES
+                   ADD 1 TO WS-SETTLE-ANO
+               END-IF
+           END-IF.
+
+           COMPUTE WS-SETTLE-ANO-FULL = 2000 + WS-SETTLE-ANO.
+           COMPUTE WS-SETTLE-DATE-NUM = WS-SETTLE-ANO-FULL * 10000
+                                       + WS-SETTLE-MES * 100
+                                       + WS-SETTLE-DIA.
+           EXIT.
+
+       CARREGA-DIAS-MES-LIQUIDACAO.
+           MOVE 31 TO WS-LIQ-MES-DIAS(1).
+           MOVE 28 TO WS-LIQ-MES-DIAS(2).
+           MOVE 31 TO WS-LIQ-MES-DIAS(3).
+           MOVE 30 TO WS-LIQ-MES-DIAS(4).
+           MOVE 31 TO WS-LIQ-MES-DIAS(5).
+           MOVE 30 TO WS-LIQ-MES-DIAS(6).
+           MOVE 31 TO WS-LIQ-MES-DIAS(7).
+           MOVE 31 TO WS-LIQ-MES-DIAS(8).
+           MOVE 30 TO WS-LIQ-MES-DIAS(9).
+           MOVE 31 TO WS-LIQ-MES-DIAS(10).
+           MOVE 30 TO WS-LIQ-MES-DIAS(11).
+           MOVE 31 TO WS-LIQ-MES-DIAS(12).
+
+           DIVIDE WS-SETTLE-ANO BY 4 GIVING WS-LIQ-QUO
+                                   REMAINDER WS-LIQ-REM.
+           IF WS-LIQ-REM = 0
+               MOVE 29 TO WS-LIQ-MES-DIAS(2)
+           END-IF.
+           EXIT.
+
        UPD-REGISTER.
 
            ACCEPT WS-TIME FROM TIME.
@@ -855,7 +2874,651 @@
            MOVE WS-NET         TO STK03-NET.
            MOVE WS-PM          TO STK03-AVPRICE.
 
+      **** WS-CATEGORIA ja foi classificada em CALCULA, antes da
+      **** confirmacao do lancamento.
+           MOVE WS-CATEGORIA   TO STK03-CATEGORY.
+
+           PERFORM CALCULA-DATA-LIQUIDACAO.
+           MOVE WS-SETTLE-DATE-NUM TO STK03-SETTLE-DATE.
+           MOVE WS-ACCOUNT         TO STK03-ACCOUNT.
+           MOVE WS-OPERATOR        TO STK03-OPERATOR.
+
            WRITE STK03-REGISTER.
            CLOSE STK03.
            EXIT.
 
+       CLASSIFICA-CATEGORIA.
+      **** Dia trade tem prioridade sobre qualquer outra classificacao
+           IF WS-DT = "S" OR WS-DT = "s"
+               MOVE "D" TO WS-CATEGORIA
+           ELSE
+               MOVE WS-TICKER       TO WS-TICKER-TRIM
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TICKER-TRIM))
+                                    TO WS-TICKER-LEN
+               MOVE SPACES          TO WS-TICKER-SUFFIX
+               IF WS-TICKER-LEN > 1
+                  MOVE WS-TICKER-TRIM(WS-TICKER-LEN - 1:2)
+                                    TO WS-TICKER-SUFFIX
+               END-IF
+               IF WS-TICKER-SUFFIX = "11"
+                   MOVE "F" TO WS-CATEGORIA
+               ELSE
+                   MOVE "C" TO WS-CATEGORIA
+               END-IF
+           END-IF.
+           EXIT.
+
+       FECHAR-MES.
+           PERFORM READ-INITIAL-LOSS.
+           PERFORM ZERA-FECHAMENTO.
+
+           OPEN INPUT STK03.
+           IF WS-STATUS-STK03 = "35"
+               CLOSE STK03
+               CALL 'showmsg' USING "Nao ha lancamentos no periodo",
+                              MSGALERT, MSGDELAY
+               GO TO FECHAR-MES-EXIT
+           END-IF.
+
+           MOVE "N" TO WS-EOF-FECHAMENTO.
+           PERFORM ACUMULA-FECHAMENTO UNTIL WS-EOF-FECHAMENTO = "S".
+           CLOSE STK03.
+
+           PERFORM APURA-RESULTADO.
+
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY FECHAMENTO-SCR.
+           CALL 'showmsg' USING "Confirma fechamento do mes?",
+                          MSGYESNO, MSGDELAY, WS-QUESTION
+
+           IF WS-QUESTION = "S"
+               PERFORM GRAVA-FECHAMENTO-STK08
+               PERFORM GERA-DARF
+               MOVE WS-PREJ-COM-INI TO WFS-PREJ-COM-INI
+               MOVE WS-PREJ-DT-INI  TO WFS-PREJ-DT-INI
+               MOVE WS-PREJ-FII-INI TO WFS-PREJ-FII-INI
+               PERFORM AVANCA-PERIODO-INICIAL
+               PERFORM UPD-INITIAL-LOSS
+               PERFORM ARQUIVA-MES
+               CALL 'showmsg' USING "Mes fechado com sucesso",
+                              MSGSTD, MSGDELAY
+               PERFORM SUBTOTAL-TICKER-MES
+           END-IF.
+
+       FECHAR-MES-EXIT.
+           EXIT.
+
+       FECHAR-MES-BATCH.
+      *    Variante sem tela de FECHAR-MES, disparada por
+      *    VERIFICA-MODO-BATCH: mesma sequencia de paragrafos do
+      *    fechamento interativo, mas sem DISPLAY/showmsg de
+      *    confirmacao (a confirmacao ja veio no parametro) e com o
+      *    subtotal por ativo gravado em disco em vez de exibido.
+           PERFORM READ-INITIAL-LOSS.
+           PERFORM ZERA-FECHAMENTO.
+
+           OPEN INPUT STK03.
+           IF WS-STATUS-STK03 = "35"
+               CLOSE STK03
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-EOF-FECHAMENTO.
+           PERFORM ACUMULA-FECHAMENTO UNTIL WS-EOF-FECHAMENTO = "S".
+           CLOSE STK03.
+
+           PERFORM APURA-RESULTADO.
+           PERFORM GRAVA-FECHAMENTO-STK08.
+           PERFORM GERA-DARF.
+
+           MOVE WS-PREJ-COM-INI TO WFS-PREJ-COM-INI.
+           MOVE WS-PREJ-DT-INI  TO WFS-PREJ-DT-INI.
+           MOVE WS-PREJ-FII-INI TO WFS-PREJ-FII-INI.
+           PERFORM AVANCA-PERIODO-INICIAL.
+           PERFORM UPD-INITIAL-LOSS.
+           PERFORM ARQUIVA-MES.
+           PERFORM GRAVA-SUBTOTAL-TICKER-REL.
+           EXIT.
+
+       ZERA-FECHAMENTO.
+           MOVE ZEROES TO WS-VENDA-COM    WS-COMPRA-COM
+                          WS-VENDA-DT     WS-COMPRA-DT
+                          WS-VENDA-FII    WS-COMPRA-FII
+                          WS-IRRF-RET-COM WS-IRRF-RET-DT
+                          WS-IRRF-RET-FII.
+           MOVE ZEROES TO WS-RESULT-COM WS-RESULT-DT WS-RESULT-FII
+                          WS-TAXABLE-COM WS-TAXABLE-DT WS-TAXABLE-FII
+                          WS-IMPOSTO-COM WS-IMPOSTO-DT WS-IMPOSTO-FII.
+           EXIT.
+
+       ACUMULA-FECHAMENTO.
+           READ STK03 AT END
+               MOVE "S" TO WS-EOF-FECHAMENTO
+               GO TO ACUMULA-FECHAMENTO-EXIT
+           END-READ.
+
+      *    Eventos societarios ("A": desdobramento/grupamento/provento)
+      *    nao sao compra nem venda e nao entram na apuracao de ganho
+      *    de capital do fechamento; o provento e renda tributada a
+      *    parte, declarada isoladamente (ver REG-EVENTO-CORP).
+           IF STK03-ORDER = "A" OR STK03-ORDER = "a"
+               GO TO ACUMULA-FECHAMENTO-EXIT
+           END-IF.
+
+           EVALUATE STK03-CATEGORY
+               WHEN "D"
+                   IF STK03-ORDER = "V" OR STK03-ORDER = "v"
+                       ADD STK03-NET  TO WS-VENDA-DT
+                       ADD STK03-IRRF TO WS-IRRF-RET-DT
+                   ELSE
+                       ADD STK03-NET  TO WS-COMPRA-DT
+                   END-IF
+               WHEN "F"
+                   IF STK03-ORDER = "V" OR STK03-ORDER = "v"
+                       ADD STK03-NET  TO WS-VENDA-FII
+                       ADD STK03-IRRF TO WS-IRRF-RET-FII
+                   ELSE
+                       ADD STK03-NET  TO WS-COMPRA-FII
+                   END-IF
+               WHEN OTHER
+                   IF STK03-ORDER = "V" OR STK03-ORDER = "v"
+                       ADD STK03-NET  TO WS-VENDA-COM
+                       ADD STK03-IRRF TO WS-IRRF-RET-COM
+                   ELSE
+                       ADD STK03-NET  TO WS-COMPRA-COM
+                   END-IF
+           END-EVALUATE.
+
+       ACUMULA-FECHAMENTO-EXIT.
+           EXIT.
+
+       APURA-RESULTADO.
+           PERFORM APURA-CATEGORIA-COMUM.
+           PERFORM APURA-CATEGORIA-DAYTRADE.
+           PERFORM APURA-CATEGORIA-FII.
+           EXIT.
+
+       APURA-CATEGORIA-COMUM.
+           COMPUTE WS-RESULT-COM = WS-VENDA-COM - WS-COMPRA-COM.
+
+           IF WS-RESULT-COM < 0
+               COMPUTE WS-PREJ-COM-INI = WS-PREJ-COM-INI
+                                         - WS-RESULT-COM
+               MOVE ZERO TO WS-TAXABLE-COM
+           ELSE
+               IF WS-VENDA-COM <= WS-ISENCAO-MENSAL
+                   MOVE ZERO TO WS-TAXABLE-COM
+               ELSE
+                   COMPUTE WS-TAXABLE-COM = WS-RESULT-COM
+                                            - WS-PREJ-COM-INI
+                   IF WS-TAXABLE-COM < 0
+                       MOVE ZERO TO WS-TAXABLE-COM
+                       ADD WS-RESULT-COM TO WS-PREJ-COM-INI
+                   ELSE
+                       MOVE ZERO TO WS-PREJ-COM-INI
+                   END-IF
+               END-IF
+           END-IF.
+
+           COMPUTE WS-IMPOSTO-COM = WS-TAXABLE-COM * WS-TX-SWING.
+           COMPUTE WS-IMPOSTO-COM = WS-IMPOSTO-COM - WS-IRRF-RET-COM.
+           IF WS-IMPOSTO-COM < 0
+               MOVE ZERO TO WS-IMPOSTO-COM
+           END-IF.
+      *    Acumula o imposto apurado no mes como IRRF devido e ainda
+      *    nao pago, para ACUSAR-PAGAMENTO-IMPOSTO dar baixa depois.
+           ADD WS-IMPOSTO-COM TO WS-IRRF-COM-INI.
+           EXIT.
+
+       APURA-CATEGORIA-DAYTRADE.
+           COMPUTE WS-RESULT-DT = WS-VENDA-DT - WS-COMPRA-DT.
+
+           IF WS-RESULT-DT < 0
+               COMPUTE WS-PREJ-DT-INI = WS-PREJ-DT-INI - WS-RESULT-DT
+               MOVE ZERO TO WS-TAXABLE-DT
+           ELSE
+               COMPUTE WS-TAXABLE-DT = WS-RESULT-DT - WS-PREJ-DT-INI
+               IF WS-TAXABLE-DT < 0
+                   MOVE ZERO TO WS-TAXABLE-DT
+                   ADD WS-RESULT-DT TO WS-PREJ-DT-INI
+               ELSE
+                   MOVE ZERO TO WS-PREJ-DT-INI
+               END-IF
+           END-IF.
+
+           COMPUTE WS-IMPOSTO-DT = WS-TAXABLE-DT * WS-TX-DAYTRADE.
+           COMPUTE WS-IMPOSTO-DT = WS-IMPOSTO-DT - WS-IRRF-RET-DT.
+           IF WS-IMPOSTO-DT < 0
+               MOVE ZERO TO WS-IMPOSTO-DT
+           END-IF.
+           ADD WS-IMPOSTO-DT TO WS-IRRF-DT-INI.
+           EXIT.
+
+       APURA-CATEGORIA-FII.
+           COMPUTE WS-RESULT-FII = WS-VENDA-FII - WS-COMPRA-FII.
+
+           IF WS-RESULT-FII < 0
+               COMPUTE WS-PREJ-FII-INI = WS-PREJ-FII-INI - WS-RESULT-FII
+               MOVE ZERO TO WS-TAXABLE-FII
+           ELSE
+               COMPUTE WS-TAXABLE-FII = WS-RESULT-FII - WS-PREJ-FII-INI
+               IF WS-TAXABLE-FII < 0
+                   MOVE ZERO TO WS-TAXABLE-FII
+                   ADD WS-RESULT-FII TO WS-PREJ-FII-INI
+               ELSE
+                   MOVE ZERO TO WS-PREJ-FII-INI
+               END-IF
+           END-IF.
+
+           COMPUTE WS-IMPOSTO-FII = WS-TAXABLE-FII * WS-TX-FII.
+           COMPUTE WS-IMPOSTO-FII = WS-IMPOSTO-FII - WS-IRRF-RET-FII.
+           IF WS-IMPOSTO-FII < 0
+               MOVE ZERO TO WS-IMPOSTO-FII
+           END-IF.
+           ADD WS-IMPOSTO-FII TO WS-IRRF-FII-INI.
+           EXIT.
+
+       GRAVA-FECHAMENTO-STK08.
+           OPEN EXTEND STK08.
+           IF WS-STATUS-STK08 = "35"
+               OPEN OUTPUT STK08
+           END-IF.
+
+           MOVE WS-MES-INICIAL  TO WFS-STK08-MES.
+           MOVE WS-ANO-INICIAL  TO WFS-STK08-ANO.
+           MOVE WS-RESULT-COM   TO WFS-STK08-GANHO-COM.
+           MOVE WS-RESULT-DT    TO WFS-STK08-GANHO-DT.
+           MOVE WS-RESULT-FII   TO WFS-STK08-GANHO-FII.
+           MOVE WS-IMPOSTO-COM  TO WFS-STK08-IMPOSTO-COM.
+           MOVE WS-IMPOSTO-DT   TO WFS-STK08-IMPOSTO-DT.
+           MOVE WS-IMPOSTO-FII  TO WFS-STK08-IMPOSTO-FII.
+           MOVE "N"             TO WFS-STK08-PAGO.
+           WRITE STK08-REGISTER.
+           CLOSE STK08.
+           EXIT.
+
+       SUBTOTAL-TICKER-MES.
+      *    Agrupa e subtotaliza SRT-NET por SRT-TICKER a partir do
+      *    sregisters.dat que ARQUIVA-MES acabou de regerar via
+      *    SORTREG (ordenado por data, nao por ativo, por isso o
+      *    agrupamento e feito aqui num array em vez de um control
+      *    break sequencial como em RESUMO-DIARIO).
+           MOVE 0 TO WS-SUBT-TOT.
+
+           OPEN INPUT ARQ-SREG.
+           IF WS-STATUS-SREG = "35"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM LST-SREG-TICKER-SEQ UNTIL WS-FIM-ARQ = "S".
+           CLOSE ARQ-SREG.
+
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY SUBTOTAL-TICKER-SCR.
+
+           MOVE 10 TO WS-LN.
+           PERFORM VARYING WS-SUBT-SCAN FROM 1 BY 1
+                     UNTIL WS-SUBT-SCAN > WS-SUBT-TOT
+               MOVE WS-SUBT-NET(WS-SUBT-SCAN) TO WS-SUBT-NET-MASK
+               DISPLAY WS-SUBT-TICKER(WS-SUBT-SCAN)
+                                      AT LINE WS-LN COLUMN  1
+               DISPLAY WS-SUBT-NET-MASK
+                                      AT LINE WS-LN COLUMN 17
+               ADD 1 TO WS-LN
+           END-PERFORM.
+
+           CALL 'showmsg' USING "Tecle ENTER para retornar",
+                          MSGVOID, MSGDELAY.
+
+       LST-SREG-TICKER-SEQ.
+           READ ARQ-SREG AT END MOVE "S" TO WS-FIM-ARQ.
+           IF WS-STATUS-SREG = "00"
+               PERFORM ACUMULA-SUBTOTAL-TICKER
+           END-IF.
+
+       ACUMULA-SUBTOTAL-TICKER.
+           MOVE 0 TO WS-FLAG-FOUND.
+           PERFORM VARYING WS-SUBT-SCAN FROM 1 BY 1
+                     UNTIL WS-SUBT-SCAN > WS-SUBT-TOT
+
+               IF SRT-TICKER = WS-SUBT-TICKER(WS-SUBT-SCAN)
+                   MOVE 1 TO WS-FLAG-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF WS-NOT-FOUND
+               ADD 1 TO WS-SUBT-TOT
+               MOVE SRT-TICKER TO WS-SUBT-TICKER(WS-SUBT-TOT)
+               MOVE 0          TO WS-SUBT-NET(WS-SUBT-TOT)
+               MOVE WS-SUBT-TOT TO WS-SUBT-SCAN
+           END-IF.
+
+           ADD SRT-NET TO WS-SUBT-NET(WS-SUBT-SCAN).
+
+       GRAVA-SUBTOTAL-TICKER-REL.
+      *    Mesma apuracao de SUBTOTAL-TICKER-MES, mas o resultado vai
+      *    para "batchmes.rel" em vez de tela, ja que o fechamento em
+      *    lote nao tem onde exibir.
+           MOVE 0 TO WS-SUBT-TOT.
+
+           OPEN INPUT ARQ-SREG.
+           IF WS-STATUS-SREG = "35"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-FIM-ARQ.
+           PERFORM LST-SREG-TICKER-SEQ UNTIL WS-FIM-ARQ = "S".
+           CLOSE ARQ-SREG.
+
+           OPEN OUTPUT ARQ-BATCH-REL.
+           STRING "Subtotal por ativo - " WS-MES-INICIAL "/"
+                  WS-ANO-INICIAL DELIMITED BY SIZE
+                  INTO BATCH-REL-LINE
+           END-STRING.
+           WRITE BATCH-REL-LINE.
+
+           PERFORM VARYING WS-SUBT-SCAN FROM 1 BY 1
+                     UNTIL WS-SUBT-SCAN > WS-SUBT-TOT
+               MOVE WS-SUBT-NET(WS-SUBT-SCAN) TO WS-SUBT-NET-MASK
+               STRING WS-SUBT-TICKER(WS-SUBT-SCAN) DELIMITED BY SIZE
+                      ";" DELIMITED BY SIZE
+                      WS-SUBT-NET-MASK DELIMITED BY SIZE
+                      INTO BATCH-REL-LINE
+               END-STRING
+               WRITE BATCH-REL-LINE
+           END-PERFORM.
+
+           CLOSE ARQ-BATCH-REL.
+
+       ARQUIVA-MES.
+           ACCEPT WS-DATA-FECHAMENTO FROM DATE.
+           STRING "stk03_" WS-FECHA-ANO WS-FECHA-MES ".dat"
+                  DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-NAME.
+
+           CALL "CBL_COPY_FILE" USING WS-FILE-STK03, WS-ARCHIVE-NAME.
+           CALL 'SORTREG'.
+           CALL "CBL_DELETE_FILE" USING WS-FILE-STK03.
+           EXIT.
+
+       GERA-DARF.
+      **** Valor principal do DARF e o mesmo total que
+      **** ACUSAR-PAGAMENTO-IMPOSTO cobraria ao dar baixa no
+      **** fechamento; aqui so e gravado se houver imposto devido
+      **** apos a compensacao de prejuizo e a isencao mensal.
+           COMPUTE WS-DARF-VALOR = WS-IMPOSTO-COM + WS-IMPOSTO-DT
+                                  + WS-IMPOSTO-FII.
+           IF WS-DARF-VALOR > 0
+               PERFORM CALCULA-VENCIMENTO-DARF
+               PERFORM GRAVA-DARF
+           END-IF.
+           EXIT.
+
+       CALCULA-VENCIMENTO-DARF.
+      **** Vencimento do DARF e o ultimo dia util do mes seguinte ao
+      **** da competencia; aqui simplificado para o ultimo dia
+      **** corrido do mes (sem ajuste de dia util/feriado).
+           IF WS-MES-INICIAL = 12
+               MOVE 1 TO WS-DARF-MES
+               COMPUTE WS-DARF-ANO = WS-ANO-INICIAL + 1
+           ELSE
+               COMPUTE WS-DARF-MES = WS-MES-INICIAL + 1
+               MOVE WS-ANO-INICIAL TO WS-DARF-ANO
+           END-IF.
+
+           PERFORM CARREGA-DIAS-MES.
+           MOVE WS-MES-DIAS(WS-DARF-MES) TO WS-DARF-VENC-DIA.
+           EXIT.
+
+       CARREGA-DIAS-MES.
+           MOVE 31 TO WS-MES-DIAS(1).
+           MOVE 28 TO WS-MES-DIAS(2).
+           MOVE 31 TO WS-MES-DIAS(3).
+           MOVE 30 TO WS-MES-DIAS(4).
+           MOVE 31 TO WS-MES-DIAS(5).
+           MOVE 30 TO WS-MES-DIAS(6).
+           MOVE 31 TO WS-MES-DIAS(7).
+           MOVE 31 TO WS-MES-DIAS(8).
+           MOVE 30 TO WS-MES-DIAS(9).
+           MOVE 31 TO WS-MES-DIAS(10).
+           MOVE 30 TO WS-MES-DIAS(11).
+           MOVE 31 TO WS-MES-DIAS(12).
+
+           DIVIDE WS-DARF-ANO BY 4 GIVING WS-DARF-QUO
+                                  REMAINDER WS-DARF-REM.
+           IF WS-DARF-REM = 0
+               MOVE 29 TO WS-MES-DIAS(2)
+           END-IF.
+           EXIT.
+
+       GRAVA-DARF.
+           OPEN EXTEND STK11.
+           IF WS-STATUS-STK11 = "35"
+               OPEN OUTPUT STK11
+           END-IF.
+
+           MOVE WS-MES-INICIAL   TO WFS-STK11-COMP-MES.
+           MOVE WS-ANO-INICIAL   TO WFS-STK11-COMP-ANO.
+           MOVE "6015"           TO WFS-STK11-CODIGO.
+           MOVE WS-DARF-VALOR    TO WFS-STK11-VALOR.
+           MOVE WS-DARF-VENC-DIA TO WFS-STK11-VENC-DIA.
+           MOVE WS-DARF-MES      TO WFS-STK11-VENC-MES.
+           MOVE WS-DARF-ANO      TO WFS-STK11-VENC-ANO.
+           WRITE STK11-REGISTER.
+           CLOSE STK11.
+           EXIT.
+
+       ACUSAR-PAGAMENTO-IMPOSTO.
+           MOVE ZEROES TO WS-PAG-MES WS-PAG-ANO WS-PAG-VALOR.
+           MOVE ZEROES TO WS-PAG-IMPOSTO-COM WS-PAG-IMPOSTO-DT
+                          WS-PAG-IMPOSTO-FII.
+           MOVE "N"    TO WS-PAG-FOUND.
+
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY PAGAMENTO-SCR.
+           ACCEPT PAGAMENTO-SCR.
+
+           IF WS-PAG-MES = ZEROES
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT STK08.
+           IF WS-STATUS-STK08 EQUAL TO "35"
+               CLOSE STK08
+               CALL 'showmsg' USING "Nenhum fechamento registrado",
+                              MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT STK08TMP.
+           PERFORM ACUSAR-PAGAMENTO-SCAN UNTIL WS-STATUS-STK08 = "10".
+           CLOSE STK08 STK08TMP.
+
+           IF NOT WS-PAG-DARF-FOUND
+               CALL "CBL_DELETE_FILE" USING "stk08.tmp"
+               CALL 'showmsg' USING "Fechamento nao encontrado",
+                              MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY PAGAMENTO-SCR.
+           CALL 'showmsg' USING "Confirma pagamento do DARF?",
+                          MSGYESNO, MSGDELAY, WS-QUESTION.
+
+           IF WS-QUESTION NOT = "S"
+               CALL "CBL_DELETE_FILE" USING "stk08.tmp"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM ACUSAR-PAGAMENTO-REWRITE-STK08.
+           CALL "CBL_DELETE_FILE" USING "stk08.tmp".
+           PERFORM BAIXA-IRRF-INI.
+           PERFORM GRAVA-PAGAMENTO-STK07.
+
+           CALL 'showmsg' USING "Pagamento registrado com sucesso",
+                          MSGSTD, MSGDELAY.
+
+       ACUSAR-PAGAMENTO-SCAN.
+           READ STK08.
+           IF WS-STATUS-STK08 = "00"
+               IF WFS-STK08-MES = WS-PAG-MES AND
+                  WFS-STK08-ANO = WS-PAG-ANO
+                   SET WS-PAG-DARF-FOUND TO TRUE
+                   COMPUTE WS-PAG-VALOR = WFS-STK08-IMPOSTO-COM
+                                         + WFS-STK08-IMPOSTO-DT
+                                         + WFS-STK08-IMPOSTO-FII
+                   MOVE WFS-STK08-IMPOSTO-COM TO WS-PAG-IMPOSTO-COM
+                   MOVE WFS-STK08-IMPOSTO-DT  TO WS-PAG-IMPOSTO-DT
+                   MOVE WFS-STK08-IMPOSTO-FII TO WS-PAG-IMPOSTO-FII
+                   MOVE "S" TO WFS-STK08-PAGO
+               END-IF
+               WRITE STK08-TMP-REGISTER FROM STK08-REGISTER
+           END-IF.
+
+       ACUSAR-PAGAMENTO-REWRITE-STK08.
+           OPEN OUTPUT STK08.
+           OPEN INPUT STK08TMP.
+           PERFORM UNTIL WS-STATUS-STK08TMP = "10"
+               READ STK08TMP
+               IF WS-STATUS-STK08TMP = "00"
+                   MOVE STK08-TMP-REGISTER TO STK08-REGISTER
+                   WRITE STK08-REGISTER
+               END-IF
+           END-PERFORM.
+           CLOSE STK08 STK08TMP.
+
+       BAIXA-IRRF-INI.
+      *    Da baixa no saldo de IRRF a pagar acumulado em STK04 pelo
+      *    valor do DARF recem pago, espelhando a baixa ja feita no
+      *    flag PAGO de STK08. O saldo e sempre apurado num campo
+      *    assinado antes de voltar ao acumulador sem sinal, para
+      *    nao estourar para um valor negativo se o saldo acumulado
+      *    for menor que o valor pago.
+           PERFORM READ-INITIAL-LOSS.
+
+           COMPUTE WS-IRRF-SALDO-TMP = WS-IRRF-COM-INI
+                                      - WS-PAG-IMPOSTO-COM.
+           IF WS-IRRF-SALDO-TMP < 0
+               MOVE ZERO TO WS-IRRF-COM-INI
+           ELSE
+               MOVE WS-IRRF-SALDO-TMP TO WS-IRRF-COM-INI
+           END-IF.
+
+           COMPUTE WS-IRRF-SALDO-TMP = WS-IRRF-DT-INI
+                                      - WS-PAG-IMPOSTO-DT.
+           IF WS-IRRF-SALDO-TMP < 0
+               MOVE ZERO TO WS-IRRF-DT-INI
+           ELSE
+               MOVE WS-IRRF-SALDO-TMP TO WS-IRRF-DT-INI
+           END-IF.
+
+           COMPUTE WS-IRRF-SALDO-TMP = WS-IRRF-FII-INI
+                                      - WS-PAG-IMPOSTO-FII.
+           IF WS-IRRF-SALDO-TMP < 0
+               MOVE ZERO TO WS-IRRF-FII-INI
+           ELSE
+               MOVE WS-IRRF-SALDO-TMP TO WS-IRRF-FII-INI
+           END-IF.
+
+           PERFORM UPD-INITIAL-LOSS.
+
+       GRAVA-PAGAMENTO-STK07.
+           ACCEPT WS-DATA-FECHAMENTO FROM DATE.
+
+           OPEN EXTEND STK07.
+           IF WS-STATUS-STK07 = "35"
+               OPEN OUTPUT STK07
+           END-IF.
+
+           MOVE WS-PAG-MES      TO WFS-STK07-COMP-MES.
+           MOVE WS-PAG-ANO      TO WFS-STK07-COMP-ANO.
+           MOVE WS-PAG-VALOR    TO WFS-STK07-VALOR.
+           MOVE WS-FECHA-DIA    TO WFS-STK07-PAG-DIA.
+           MOVE WS-FECHA-MES    TO WFS-STK07-PAG-MES.
+           MOVE WS-FECHA-ANO    TO WFS-STK07-PAG-ANO.
+           MOVE "P"             TO WFS-STK07-STATUS.
+           WRITE STK07-REGISTER.
+           CLOSE STK07.
+           EXIT.
+
+       INICIAR-NOVO-ANO-FISCAL.
+           CALL 'showmsg' USING "Confirma inicio de novo ano fiscal?",
+                          MSGYESNO, MSGDELAY, WS-QUESTION.
+
+           IF WS-QUESTION NOT = "S"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM READ-INITIAL-LOSS.
+
+           ACCEPT WS-DATA-FECHAMENTO FROM DATE.
+           STRING "stk03_ano_" WS-FECHA-ANO ".dat" DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-NAME.
+
+           CALL "CBL_COPY_FILE" USING WS-FILE-STK03, WS-ARCHIVE-NAME.
+           CALL "CBL_DELETE_FILE" USING WS-FILE-STK03.
+
+      **** So as perdas acumuladas atravessam a virada do ano fiscal;
+      **** os saldos de IRRF-*-INI sao zerados junto com a nova data
+      **** base, pois representam saldos de configuracao inicial, nao
+      **** prejuizo a compensar.
+           MOVE WS-FECHA-ANO TO WS-ANO-INICIAL.
+           MOVE WS-FECHA-MES TO WS-MES-INICIAL.
+           MOVE WS-FECHA-DIA TO WS-DIA-INICIAL.
+           MOVE ZEROES TO WS-IRRF-COM-INI WS-IRRF-DT-INI
+                          WS-IRRF-FII-INI.
+
+           PERFORM UPD-INITIAL-LOSS.
+
+           CALL 'showmsg' USING "Novo ano fiscal iniciado",
+                          MSGSTD, MSGDELAY.
+           EXIT.
+
+       FECHAR-ANO-FISCAL.
+           PERFORM READ-INITIAL-LOSS.
+           PERFORM ZERA-ANO-FISCAL.
+
+           OPEN INPUT STK08.
+           IF WS-STATUS-STK08 EQUAL TO "35"
+               CLOSE STK08
+               CALL 'showmsg' USING "Nenhum mes fechado no ano",
+                              MSGALERT, MSGDELAY
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM ACUMULA-ANO-FISCAL UNTIL WS-STATUS-STK08 = "10".
+           CLOSE STK08.
+
+           COMPUTE WS-ANO-IMPOSTO-TOTAL = WS-ANO-IMPOSTO-COM
+                                         + WS-ANO-IMPOSTO-DT
+                                         + WS-ANO-IMPOSTO-FII.
+
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY ANO-FISCAL-SCR.
+           CALL 'showmsg' USING "Pressione ENTER para continuar",
+                          MSGVOID, MSGDELAY.
+           EXIT.
+
+       ZERA-ANO-FISCAL.
+           MOVE ZEROES TO WS-ANO-GANHO-COM WS-ANO-GANHO-DT
+                          WS-ANO-GANHO-FII.
+           MOVE ZEROES TO WS-ANO-IMPOSTO-COM WS-ANO-IMPOSTO-DT
+                          WS-ANO-IMPOSTO-FII WS-ANO-IMPOSTO-TOTAL.
+           EXIT.
+
+       ACUMULA-ANO-FISCAL.
+           READ STK08.
+           IF WS-STATUS-STK08 = "00"
+               IF WFS-STK08-ANO = WS-ANO-INICIAL
+                   ADD WFS-STK08-GANHO-COM   TO WS-ANO-GANHO-COM
+                   ADD WFS-STK08-GANHO-DT    TO WS-ANO-GANHO-DT
+                   ADD WFS-STK08-GANHO-FII   TO WS-ANO-GANHO-FII
+                   ADD WFS-STK08-IMPOSTO-COM TO WS-ANO-IMPOSTO-COM
+                   ADD WFS-STK08-IMPOSTO-DT  TO WS-ANO-IMPOSTO-DT
+                   ADD WFS-STK08-IMPOSTO-FII TO WS-ANO-IMPOSTO-FII
+               END-IF
+           END-IF.
+           EXIT.
+
