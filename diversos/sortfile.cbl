@@ -38,7 +38,7 @@
        MAIN-SECTION.
 
            SORT ARQ-SRT
-                ON ASCENDING KEY SRT-KEY
+                ON ASCENDING KEY SRT-KEY OF ARQ-OUT-REGISTER
                 USING STK03
                 GIVING ARQ-OUT.
 
